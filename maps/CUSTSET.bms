@@ -0,0 +1,85 @@
+*****************************************************************
+*
+*    MAPSET:       CUSTSET
+*    MAP:          CUSTMAP
+*    INSTALLATION: RETAIL BANKING DATA SERVICES
+*    AUTHOR:       J. HALVORSEN
+*    DATE-WRITTEN: 2026-08-08
+*
+*    PURPOSE:
+*       PHYSICAL MAP FOR THE CINQ CUSTOMER INQUIRY/OVERRIDE
+*       TRANSACTION (CUSTINQ).  ONE SCREEN: THE OPERATOR KEYS A
+*       CUST-ID, CUSTINQ SENDS BACK NAME/BALANCE/STATUS/SEGMENT,
+*       AND THE OPERATOR MAY OVERTYPE STATUS AND SEGMENT AND
+*       PRESS ENTER AGAIN TO APPLY THE CHANGE.  FIELD NAMES AND
+*       LENGTHS MATCH THE SYMBOLIC MAP IN COPYBOOKS/CUSTMAP.CPY
+*       (MID, MNAME, MBAL, MSTAT, MSEG, MMSG) -- DFHMSD GENERATES
+*       THAT COPYBOOK FROM THIS SOURCE IN A NORMAL BUILD.
+*
+*    MODIFICATION HISTORY
+*       DATE       INIT  DESCRIPTION
+*       ---------- ----  --------------------------------------
+*       2026-08-08  JH   INITIAL VERSION.
+*****************************************************************
+CUSTSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+CUSTMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='CUSTOMER INQUIRY/OVERRIDE'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='CUST-ID:'
+MID      DFHMDF POS=(3,12),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='NAME:'
+MNAME    DFHMDF POS=(5,12),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='BALANCE:'
+MBAL     DFHMDF POS=(7,12),                                           X
+               LENGTH=12,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='STATUS:'
+MSTAT    DFHMDF POS=(9,12),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(11,1),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='SEGMENT:'
+MSEG     DFHMDF POS=(11,12),                                          X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+MMSG     DFHMDF POS=(23,1),                                           X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
