@@ -0,0 +1,335 @@
+      *****************************************************************
+      *
+      *    PROGRAM:      CUSTINQ
+      *    INSTALLATION: RETAIL BANKING DATA SERVICES
+      *    AUTHOR:       J. HALVORSEN
+      *    DATE-WRITTEN: 2026-08-08
+      *
+      *    PURPOSE:
+      *       CICS TRANSACTION CINQ -- LETS AN OPS ANALYST LOOK UP A
+      *       CUST-ID FLAGGED BY CUSTPROC, SEE ITS CURRENT NAME,
+      *       BALANCE, STATUS AND SEGMENT, AND MANUALLY OVERRIDE
+      *       STATUS/SEGMENT BETWEEN OVERNIGHT RUNS WITHOUT AD HOC
+      *       SQL AGAINST PRODUCTION.  ANY OVERRIDE IS LOGGED TO
+      *       AUDIT_TRAIL THE SAME WAY A NORMAL CUSTPROC UPDATE IS,
+      *       SO THE CUST-ID'S HISTORY READS AS ONE CONTINUOUS TRAIL
+      *       REGARDLESS OF WHICH PROGRAM MADE THE CHANGE.
+      *
+      *    RUN SEQUENCE:
+      *       ONLINE, CICS REGION, BETWEEN CUSTPROC RUNS.  TRANSID
+      *       CINQ, MAPSET CUSTSET, MAP CUSTMAP.
+      *
+      *    MODIFICATION HISTORY
+      *       DATE       INIT  DESCRIPTION
+      *       ---------- ----  --------------------------------------
+      *       2026-08-08  JH   INITIAL VERSION.
+      *       2026-08-08  JH   WS-RESP-CODE IS NOW ACTUALLY CHECKED
+      *                        AFTER EACH EXEC CICS RECEIVE MAP -- A
+      *                        MAPFAIL (OPERATOR PRESSED CLEAR, OR
+      *                        ENTER WITH NO DATA) PREVIOUSLY LEFT
+      *                        WHATEVER WAS SITTING IN THE SYMBOLIC
+      *                        MAP AND FELL THROUGH TO THE DB2 LOOKUP
+      *                        OR UPDATE ANYWAY.  A NON-NORMAL RESPONSE
+      *                        NOW RE-SENDS THE BLANK INQUIRY SCREEN
+      *                        INSTEAD.  ALSO REMOVED WS-RESP2-CODE,
+      *                        WHICH WAS DECLARED BUT NEVER USED.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSTINQ.
+       AUTHOR.        J. HALVORSEN.
+       INSTALLATION.  RETAIL BANKING DATA SERVICES.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY CUSTMAP.
+
+      *-----------------------------------------------------------*
+      *    CICS RESPONSE/CONTROL WORK AREAS                        *
+      *-----------------------------------------------------------*
+       01  WS-MAPSET-NAME                 PIC X(08) VALUE 'CUSTSET'.
+       01  WS-MAP-NAME                    PIC X(08) VALUE 'CUSTMAP'.
+       01  WS-TRANS-ID                    PIC X(04) VALUE 'CINQ'.
+
+       01  WS-RESP-CODE                   PIC S9(08) COMP.
+
+      *-----------------------------------------------------------*
+      *    CUSTOMER_DATA HOST VARIABLES                            *
+      *-----------------------------------------------------------*
+       01  WS-CUST-ID                     PIC X(10).
+       01  WS-NAME                        PIC X(30).
+       01  WS-BALANCE                     PIC S9(7)V99 COMP-3.
+       01  WS-STATUS                      PIC X(10).
+       01  WS-SEGMENT                     PIC X(10).
+       01  WS-OLD-STATUS                  PIC X(10).
+       01  WS-OLD-SEGMENT                 PIC X(10).
+       01  WS-BALANCE-DISPLAY             PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WS-RUN-TIMESTAMP                PIC X(26).
+
+      *-----------------------------------------------------------*
+      *    NOT-FOUND SWITCH                                        *
+      *-----------------------------------------------------------*
+       01  WS-NOT-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  WS-CUST-NOT-FOUND                      VALUE 'Y'.
+
+      *-----------------------------------------------------------*
+      *    COMMAREA -- CARRIES STATE BETWEEN THE INQUIRY SEND AND   *
+      *    THE FOLLOW-UP RECEIVE THAT APPLIES THE OVERRIDE          *
+      *-----------------------------------------------------------*
+       01  WS-COMMAREA.
+           05  CA-MODE                    PIC X(01).
+               88  CA-MODE-INQUIRY            VALUE '1'.
+               88  CA-MODE-CONFIRM            VALUE '2'.
+           05  CA-CUST-ID                 PIC X(10).
+           05  CA-OLD-STATUS              PIC X(10).
+           05  CA-OLD-SEGMENT             PIC X(10).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-COMMAREA                PIC X(31).
+
+       PROCEDURE DIVISION.
+
+      *=============================================================*
+      *    0000-MAINLINE -- FIRST TIME IN (EIBCALEN = 0) PUTS UP A   *
+      *    BLANK INQUIRY SCREEN.  RETURNING WITH A COMMAREA MEANS    *
+      *    THE OPERATOR HAS EITHER JUST ENTERED A CUST-ID (MODE 1)   *
+      *    OR IS CONFIRMING AN OVERRIDE ON THE SAME SCREEN (MODE 2). *
+      *=============================================================*
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           IF EIBCALEN = 0
+               PERFORM 2000-SEND-BLANK-INQUIRY-MAP
+                   THRU 2000-EXIT
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               IF CA-MODE-INQUIRY
+                   PERFORM 3000-PROCESS-INQUIRY
+                       THRU 3000-EXIT
+               ELSE
+                   PERFORM 4000-PROCESS-OVERRIDE
+                       THRU 4000-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 9000-RETURN-TRANSACTION
+               THRU 9000-EXIT.
+
+           GOBACK.
+
+      *=============================================================*
+      *    1000-INITIALIZE                                          *
+      *=============================================================*
+       1000-INITIALIZE.
+
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE 'N'    TO WS-NOT-FOUND-SW.
+
+           GO TO 1000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2000-SEND-BLANK-INQUIRY-MAP -- INITIAL SCREEN, NO DATA    *
+      *=============================================================*
+       2000-SEND-BLANK-INQUIRY-MAP.
+
+           MOVE SPACES TO CUSTMAPO.
+           MOVE 'ENTER CUST-ID AND PRESS ENTER' TO MMSGO.
+
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+                          MAPSET(WS-MAPSET-NAME)
+                          ERASE
+                          RESP(WS-RESP-CODE)
+           END-EXEC.
+
+           SET CA-MODE-INQUIRY TO TRUE.
+
+           GO TO 2000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    3000-PROCESS-INQUIRY -- OPERATOR KEYED A CUST-ID.  LOOK   *
+      *    IT UP AND SEND BACK THE CURRENT ROW FOR REVIEW/OVERRIDE.  *
+      *=============================================================*
+       3000-PROCESS-INQUIRY.
+
+           EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+                             MAPSET(WS-MAPSET-NAME)
+                             RESP(WS-RESP-CODE)
+           END-EXEC.
+
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 2000-SEND-BLANK-INQUIRY-MAP
+                   THRU 2000-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           MOVE MIDI TO WS-CUST-ID.
+
+           PERFORM 3100-FETCH-CUSTOMER
+               THRU 3100-EXIT.
+
+           IF WS-CUST-NOT-FOUND
+               MOVE SPACES TO CUSTMAPO
+               MOVE MIDI TO MIDO
+               MOVE 'CUST-ID NOT FOUND' TO MMSGO
+               SET CA-MODE-INQUIRY TO TRUE
+           ELSE
+               MOVE WS-CUST-ID      TO MIDO
+               MOVE WS-NAME         TO MNAMEO
+               MOVE WS-BALANCE      TO WS-BALANCE-DISPLAY
+               MOVE WS-BALANCE-DISPLAY TO MBALO
+               MOVE WS-STATUS       TO MSTATO
+               MOVE WS-SEGMENT      TO MSEGO
+               MOVE 'OVERTYPE STATUS/SEGMENT AND PRESS ENTER TO APPLY'
+                                    TO MMSGO
+               MOVE WS-CUST-ID      TO CA-CUST-ID
+               MOVE WS-STATUS       TO CA-OLD-STATUS
+               MOVE WS-SEGMENT      TO CA-OLD-SEGMENT
+               SET CA-MODE-CONFIRM  TO TRUE
+           END-IF.
+
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+                          MAPSET(WS-MAPSET-NAME)
+                          DATAONLY
+                          RESP(WS-RESP-CODE)
+           END-EXEC.
+
+           GO TO 3000-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    3100-FETCH-CUSTOMER -- READ THE CURRENT ROW FROM DB2      *
+      *=============================================================*
+       3100-FETCH-CUSTOMER.
+
+           MOVE 'N' TO WS-NOT-FOUND-SW.
+
+           EXEC SQL
+              SELECT NAME, BALANCE, STATUS, SEGMENT
+              INTO :WS-NAME, :WS-BALANCE, :WS-STATUS, :WS-SEGMENT
+              FROM CUSTOMER_DATA
+              WHERE CUST_ID = :WS-CUST-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-CUST-NOT-FOUND TO TRUE
+           END-IF.
+
+           GO TO 3100-EXIT.
+
+       3100-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    4000-PROCESS-OVERRIDE -- OPERATOR OVERTYPED STATUS AND/OR *
+      *    SEGMENT ON THE REVIEW SCREEN AND PRESSED ENTER AGAIN.     *
+      *    APPLY IT TO CUSTOMER_DATA AND LOG IT TO AUDIT_TRAIL THE   *
+      *    SAME WAY CUSTPROC'S 2410-WRITE-AUDIT-ROW DOES.            *
+      *=============================================================*
+       4000-PROCESS-OVERRIDE.
+
+           EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+                             MAPSET(WS-MAPSET-NAME)
+                             RESP(WS-RESP-CODE)
+           END-EXEC.
+
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 2000-SEND-BLANK-INQUIRY-MAP
+                   THRU 2000-EXIT
+               GO TO 4000-EXIT
+           END-IF.
+
+           MOVE CA-CUST-ID     TO WS-CUST-ID.
+           MOVE CA-OLD-STATUS  TO WS-OLD-STATUS.
+           MOVE CA-OLD-SEGMENT TO WS-OLD-SEGMENT.
+           MOVE MSTATI         TO WS-STATUS.
+           MOVE MSEGI          TO WS-SEGMENT.
+
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP INTO :WS-RUN-TIMESTAMP
+              FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           EXEC SQL
+              UPDATE CUSTOMER_DATA
+              SET STATUS = :WS-STATUS,
+                  SEGMENT = :WS-SEGMENT
+              WHERE CUST_ID = :WS-CUST-ID
+           END-EXEC.
+
+           PERFORM 4100-WRITE-AUDIT-ROW
+               THRU 4100-EXIT.
+
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+
+           MOVE SPACES TO CUSTMAPO.
+           MOVE WS-CUST-ID TO MIDO.
+           MOVE 'OVERRIDE APPLIED AND LOGGED' TO MMSGO.
+
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+                          MAPSET(WS-MAPSET-NAME)
+                          DATAONLY
+                          RESP(WS-RESP-CODE)
+           END-EXEC.
+
+           SET CA-MODE-INQUIRY TO TRUE.
+
+           GO TO 4000-EXIT.
+
+       4000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    4100-WRITE-AUDIT-ROW -- SAME SHAPE AS CUSTPROC'S          *
+      *    2410-WRITE-AUDIT-ROW SO AN ONLINE OVERRIDE AND A BATCH    *
+      *    UPDATE LOOK IDENTICAL IN AUDIT_TRAIL.                     *
+      *=============================================================*
+       4100-WRITE-AUDIT-ROW.
+
+           EXEC SQL
+              INSERT INTO AUDIT_TRAIL
+                 (CUST_ID, OLD_STATUS, OLD_SEGMENT,
+                  NEW_STATUS, NEW_SEGMENT, RUN_TIMESTAMP)
+              VALUES
+                 (:WS-CUST-ID, :WS-OLD-STATUS, :WS-OLD-SEGMENT,
+                  :WS-STATUS, :WS-SEGMENT, :WS-RUN-TIMESTAMP)
+           END-EXEC.
+
+           GO TO 4100-EXIT.
+
+       4100-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    9000-RETURN-TRANSACTION -- PSEUDO-CONVERSATIONAL RETURN,  *
+      *    CARRYING WS-COMMAREA FORWARD TO THE NEXT SCREEN INPUT.    *
+      *=============================================================*
+       9000-RETURN-TRANSACTION.
+
+           EXEC CICS RETURN TRANSID(WS-TRANS-ID)
+                            COMMAREA(WS-COMMAREA)
+                            RESP(WS-RESP-CODE)
+           END-EXEC.
+
+           GO TO 9000-EXIT.
+
+       9000-EXIT.
+           EXIT.
