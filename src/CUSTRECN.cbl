@@ -0,0 +1,580 @@
+      *****************************************************************
+      *
+      *    PROGRAM:      CUSTRECN
+      *    INSTALLATION: RETAIL BANKING DATA SERVICES
+      *    AUTHOR:       J. HALVORSEN
+      *    DATE-WRITTEN: 2026-08-08
+      *
+      *    PURPOSE:
+      *       RUN ONCE BEFORE CUSTPROC (PARM='PRE') AND ONCE AFTER IT
+      *       (PARM='POST') TO CONFIRM THE C1 CURSOR LOOP IN CUSTPROC
+      *       ACTUALLY REACHED AND UPDATED EVERY ROW IT FETCHED.  THE
+      *       PRE RUN SNAPSHOTS THE ACTUAL CUSTOMER_DATA ROW COUNT AND
+      *       SUM OF BALANCE BEFORE CUSTPROC TOUCHES ANYTHING; THE
+      *       POST RUN TAKES THE SAME SNAPSHOT AFTERWARD AND COMPARES
+      *       BOTH AGAINST EACH OTHER AND AGAINST THE 'PROC' RECORD
+      *       CUSTPROC LEFT ON RECONTOT, SO A PARTIAL FAILURE INSIDE
+      *       THE LOOP (A LOCK TIMEOUT ON THE UPDATE, SAY) SHOWS UP
+      *       HERE INSTEAD OF GOING UNNOTICED UNTIL A CUSTOMER CALLS.
+      *
+      *    RUN SEQUENCE:
+      *       STEP 0 (PARM='PRE'), BEFORE CUSTPROC.
+      *       STEP 3 (PARM='POST'), AFTER CUSTPROC AND CUSTEXCP. THE
+      *       'PRE' STEP MUST RUN FIRST IN THE SAME DAY'S STREAM --
+      *       THERE IS NO ENFORCEMENT OF THAT ORDERING OTHER THAN THE
+      *       JCL STEP SEQUENCE ITSELF, SINCE RECONTOT IS A PLAIN
+      *       QSAM FILE WITH NO EXTERNAL SCHEDULER DEPENDENCY CHECK.
+      *
+      *    MODIFICATION HISTORY
+      *       DATE       INIT  DESCRIPTION
+      *       ---------- ----  --------------------------------------
+      *       2026-08-08  JH   INITIAL VERSION.
+      *       2026-08-08  JH   ADDED 5450-CHECK-UPDATE-COVERAGE, WHICH
+      *                        COMPARES THE PROC RECORD'S UPDATE COUNT
+      *                        AGAINST ITS FETCH COUNT NET OF DL/I SKIPS
+      *                        AND FAILED UPDATES -- PREVIOUSLY NOTHING
+      *                        EVER COMPARED THE UPDATE COUNT TO
+      *                        ANYTHING, SO A SILENTLY-FAILING UPDATE IN
+      *                        CUSTPROC WOULD NEVER HAVE SHOWN UP HERE.
+      *                        SKIPPED WHEN THE PROC RECORD CAME FROM A
+      *                        REPORT-ONLY RUN, WHICH NEVER UPDATES
+      *                        CUSTOMER_DATA BY DESIGN.
+      *       2026-08-08  JH   ADDED AN OPEN-STATUS CHECK ON RECNRPT --
+      *                        IT WAS DECLARED AND WIRED BUT NEVER
+      *                        ACTUALLY TESTED.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSTRECN.
+       AUTHOR.        J. HALVORSEN.
+       INSTALLATION.  RETAIL BANKING DATA SERVICES.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT RECON-TOTALS-FILE ASSIGN TO RECONTOT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO RECNRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RECON-TOTALS-FILE
+           RECORDING MODE IS F.
+           COPY RECONREC.
+
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RR-REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    ACTUAL CUSTOMER_DATA TOTALS, TAKEN FRESH EACH RUN        *
+      *-----------------------------------------------------------*
+       01  WS-ACTUAL-ROW-COUNT            PIC 9(09)      COMP.
+       01  WS-ACTUAL-TOTAL-BALANCE        PIC S9(09)V99  COMP-3.
+       01  WS-RUN-TIMESTAMP               PIC X(26).
+
+      *-----------------------------------------------------------*
+      *    PRE/PROC/POST TOTALS READ BACK FROM RECONTOT            *
+      *-----------------------------------------------------------*
+       01  WS-PRE-TOTALS.
+           05  WS-PRE-ROW-COUNT           PIC 9(09)      COMP.
+           05  WS-PRE-TOTAL-BALANCE       PIC S9(09)V99  COMP-3.
+
+       01  WS-PROC-TOTALS.
+           05  WS-PROC-FETCH-COUNT        PIC 9(09)      COMP.
+           05  WS-PROC-UPDATE-COUNT       PIC 9(09)      COMP.
+           05  WS-PROC-VALID-COUNT        PIC 9(09)      COMP.
+           05  WS-PROC-INVALID-COUNT      PIC 9(09)      COMP.
+           05  WS-PROC-DLI-SKIP-COUNT     PIC 9(09)      COMP.
+           05  WS-PROC-UPDATE-FAILED-COUNT  PIC 9(09)      COMP.
+           05  WS-PROC-RUN-MODE           PIC X(11).
+
+       77  WS-EXPECTED-UPDATE-COUNT       PIC 9(09)      COMP VALUE 0.
+
+       01  WS-FOUND-SWITCHES.
+           05  WS-PRE-FOUND-SW            PIC X(01) VALUE 'N'.
+               88  WS-PRE-FOUND                         VALUE 'Y'.
+           05  WS-PROC-FOUND-SW           PIC X(01) VALUE 'N'.
+               88  WS-PROC-FOUND                        VALUE 'Y'.
+
+       01  WS-MISMATCH-SW                 PIC X(01) VALUE 'N'.
+           88  WS-MISMATCH-FOUND                      VALUE 'Y'.
+
+      *-----------------------------------------------------------*
+      *    RUN-MODE SWITCH -- SET FROM JCL PARM=                   *
+      *-----------------------------------------------------------*
+       01  WS-RUN-MODE-SW                 PIC X(01) VALUE SPACES.
+           88  WS-PRE-RUN                              VALUE 'R'.
+           88  WS-POST-RUN                             VALUE 'O'.
+           88  WS-RUN-MODE-INVALID                     VALUE SPACES.
+
+      *-----------------------------------------------------------*
+      *    REPORT LINE WORK AREAS                                  *
+      *-----------------------------------------------------------*
+       01  WS-RPT-LABEL                   PIC X(40).
+       01  WS-RPT-COUNT                   PIC ZZZ,ZZZ,ZZ9.
+       01  WS-RPT-AMOUNT                  PIC ZZZ,ZZZ,ZZ9.99-.
+
+      *-----------------------------------------------------------*
+      *    FILE STATUS CODES                                       *
+      *-----------------------------------------------------------*
+       01  WS-FILE-STATUSES.
+           05  WS-RECON-FILE-STATUS       PIC X(02).
+           05  WS-RPT-FILE-STATUS         PIC X(02).
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH              PIC S9(04) COMP.
+           05  LK-PARM-TEXT                PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+
+      *=============================================================*
+      *    0000-MAINLINE                                            *
+      *=============================================================*
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           IF WS-RUN-MODE-INVALID
+               PERFORM 1900-ABEND-BAD-PARM
+                   THRU 1900-EXIT
+           ELSE
+               PERFORM 2000-CAPTURE-ACTUAL-TOTALS
+                   THRU 2000-EXIT
+
+               IF WS-PRE-RUN
+                   PERFORM 3000-WRITE-PRE-RECORD
+                       THRU 3000-EXIT
+               ELSE
+                   PERFORM 4000-WRITE-POST-RECORD
+                       THRU 4000-EXIT
+                   PERFORM 5000-RECONCILE
+                       THRU 5000-EXIT
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+      *=============================================================*
+      *    1000-INITIALIZE -- DECODE PARM='PRE' OR PARM='POST'       *
+      *=============================================================*
+       1000-INITIALIZE.
+
+           MOVE SPACES TO WS-RUN-MODE-SW.
+
+           IF LK-PARM-LENGTH > 0
+               IF LK-PARM-TEXT(1:3) = 'PRE'
+                   SET WS-PRE-RUN TO TRUE
+               ELSE
+                   IF LK-PARM-TEXT(1:4) = 'POST'
+                       SET WS-POST-RUN TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           OPEN OUTPUT RECON-REPORT-FILE.
+
+           IF WS-RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTRECN: OPEN FAILED FOR RECNRPT STATUS='
+                       WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           GO TO 1000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    1900-ABEND-BAD-PARM -- NEITHER 'PRE' NOR 'POST' WAS       *
+      *    SUPPLIED.  WITHOUT KNOWING WHICH SNAPSHOT THIS IS THERE   *
+      *    IS NOTHING SAFE TO WRITE TO RECONTOT, SO JUST SAY WHY     *
+      *    AND FAIL THE STEP.                                       *
+      *=============================================================*
+       1900-ABEND-BAD-PARM.
+
+           MOVE SPACES TO RR-REPORT-LINE.
+           MOVE 'CUSTRECN REQUIRES PARM=PRE OR PARM=POST'
+               TO RR-REPORT-LINE.
+           WRITE RR-REPORT-LINE.
+
+           CLOSE RECON-REPORT-FILE.
+
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       1900-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2000-CAPTURE-ACTUAL-TOTALS -- TAKEN FRESH FROM            *
+      *    CUSTOMER_DATA, NOT FROM ANYTHING CUSTPROC REPORTED        *
+      *=============================================================*
+       2000-CAPTURE-ACTUAL-TOTALS.
+
+           EXEC SQL
+              SELECT COUNT(*), SUM(BALANCE)
+              INTO :WS-ACTUAL-ROW-COUNT, :WS-ACTUAL-TOTAL-BALANCE
+              FROM CUSTOMER_DATA
+           END-EXEC.
+
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP INTO :WS-RUN-TIMESTAMP
+              FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           GO TO 2000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    3000-WRITE-PRE-RECORD -- FIRST WRITER OF THE DAY, SO      *
+      *    RECONTOT IS CREATED FRESH RATHER THAN APPENDED TO.        *
+      *=============================================================*
+       3000-WRITE-PRE-RECORD.
+
+           OPEN OUTPUT RECON-TOTALS-FILE.
+
+           SET TR-PHASE-PRE      TO TRUE.
+           MOVE WS-ACTUAL-ROW-COUNT     TO TR-ROW-COUNT.
+           MOVE WS-ACTUAL-TOTAL-BALANCE TO TR-TOTAL-BALANCE.
+           MOVE 0                TO TR-FETCH-COUNT.
+           MOVE 0                TO TR-UPDATE-COUNT.
+           MOVE 0                TO TR-VALID-COUNT.
+           MOVE 0                TO TR-INVALID-COUNT.
+           MOVE WS-RUN-TIMESTAMP TO TR-RUN-TIMESTAMP.
+           MOVE 0                TO TR-DLI-SKIP-COUNT.
+           MOVE 0                TO TR-UPDATE-FAILED-COUNT.
+           MOVE SPACES           TO TR-RUN-MODE.
+
+           WRITE TR-CONTROL-TOTALS.
+
+           CLOSE RECON-TOTALS-FILE.
+           CLOSE RECON-REPORT-FILE.
+
+           GO TO 3000-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    4000-WRITE-POST-RECORD -- APPENDED AFTER THE 'PRE' AND    *
+      *    'PROC' RECORDS ALREADY ON RECONTOT.                       *
+      *=============================================================*
+       4000-WRITE-POST-RECORD.
+
+           OPEN EXTEND RECON-TOTALS-FILE.
+
+           IF WS-RECON-FILE-STATUS NOT = '00'
+               OPEN OUTPUT RECON-TOTALS-FILE
+           END-IF.
+
+           SET TR-PHASE-POST     TO TRUE.
+           MOVE WS-ACTUAL-ROW-COUNT     TO TR-ROW-COUNT.
+           MOVE WS-ACTUAL-TOTAL-BALANCE TO TR-TOTAL-BALANCE.
+           MOVE 0                TO TR-FETCH-COUNT.
+           MOVE 0                TO TR-UPDATE-COUNT.
+           MOVE 0                TO TR-VALID-COUNT.
+           MOVE 0                TO TR-INVALID-COUNT.
+           MOVE WS-RUN-TIMESTAMP TO TR-RUN-TIMESTAMP.
+           MOVE 0                TO TR-DLI-SKIP-COUNT.
+           MOVE 0                TO TR-UPDATE-FAILED-COUNT.
+           MOVE SPACES           TO TR-RUN-MODE.
+
+           WRITE TR-CONTROL-TOTALS.
+
+           CLOSE RECON-TOTALS-FILE.
+
+           GO TO 4000-EXIT.
+
+       4000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    5000-RECONCILE -- RE-READ RECONTOT FROM THE TOP TO PICK   *
+      *    UP THE 'PRE' AND 'PROC' RECORDS WRITTEN EARLIER IN THE    *
+      *    DAY'S STREAM, THEN COMPARE ALL THREE PHASES.              *
+      *=============================================================*
+       5000-RECONCILE.
+
+           OPEN INPUT RECON-TOTALS-FILE.
+
+           PERFORM 5100-READ-RECON-RECORD
+               THRU 5100-EXIT
+               UNTIL WS-RECON-FILE-STATUS NOT = '00'.
+
+           CLOSE RECON-TOTALS-FILE.
+
+           PERFORM 5200-CHECK-ROW-COUNT
+               THRU 5200-EXIT.
+
+           PERFORM 5300-CHECK-BALANCE
+               THRU 5300-EXIT.
+
+           PERFORM 5400-CHECK-FETCH-COVERAGE
+               THRU 5400-EXIT.
+
+           PERFORM 5450-CHECK-UPDATE-COVERAGE
+               THRU 5450-EXIT.
+
+           PERFORM 5500-WRITE-RECONCILE-RESULT
+               THRU 5500-EXIT.
+
+           CLOSE RECON-REPORT-FILE.
+
+           IF WS-MISMATCH-FOUND
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GO TO 5000-EXIT.
+
+       5000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    5100-READ-RECON-RECORD -- FILE OUT THE PRE/PROC HOLDERS   *
+      *    FROM WHICHEVER RECORD EACH READ TURNS UP.                 *
+      *=============================================================*
+       5100-READ-RECON-RECORD.
+
+           READ RECON-TOTALS-FILE
+               AT END
+                   MOVE '10' TO WS-RECON-FILE-STATUS
+               NOT AT END
+                   IF TR-PHASE-PRE
+                       MOVE TR-ROW-COUNT     TO WS-PRE-ROW-COUNT
+                       MOVE TR-TOTAL-BALANCE TO WS-PRE-TOTAL-BALANCE
+                       SET WS-PRE-FOUND      TO TRUE
+                   ELSE
+                       IF TR-PHASE-PROC
+                           MOVE TR-FETCH-COUNT  TO WS-PROC-FETCH-COUNT
+                           MOVE TR-UPDATE-COUNT TO WS-PROC-UPDATE-COUNT
+                           MOVE TR-VALID-COUNT  TO WS-PROC-VALID-COUNT
+                           MOVE TR-INVALID-COUNT
+                               TO WS-PROC-INVALID-COUNT
+                           MOVE TR-DLI-SKIP-COUNT
+                               TO WS-PROC-DLI-SKIP-COUNT
+                           MOVE TR-UPDATE-FAILED-COUNT
+                               TO WS-PROC-UPDATE-FAILED-COUNT
+                           MOVE TR-RUN-MODE     TO WS-PROC-RUN-MODE
+                           SET WS-PROC-FOUND    TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+
+           GO TO 5100-EXIT.
+
+       5100-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    5200-CHECK-ROW-COUNT -- THE TABLE SHOULD HAVE THE SAME    *
+      *    NUMBER OF ROWS AFTER CUSTPROC AS IT DID BEFORE.           *
+      *=============================================================*
+       5200-CHECK-ROW-COUNT.
+
+           IF WS-PRE-FOUND
+               IF WS-ACTUAL-ROW-COUNT NOT = WS-PRE-ROW-COUNT
+                   SET WS-MISMATCH-FOUND TO TRUE
+               END-IF
+           END-IF.
+
+           GO TO 5200-EXIT.
+
+       5200-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    5300-CHECK-BALANCE -- CUSTPROC ONLY TOUCHES STATUS/        *
+      *    SEGMENT, SO SUM(BALANCE) SHOULD NOT MOVE ACROSS THE RUN.  *
+      *=============================================================*
+       5300-CHECK-BALANCE.
+
+           IF WS-PRE-FOUND
+               IF WS-ACTUAL-TOTAL-BALANCE NOT = WS-PRE-TOTAL-BALANCE
+                   SET WS-MISMATCH-FOUND TO TRUE
+               END-IF
+           END-IF.
+
+           GO TO 5300-EXIT.
+
+       5300-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    5400-CHECK-FETCH-COVERAGE -- CUSTPROC'S FETCH COUNT       *
+      *    SHOULD EQUAL THE ROW COUNT THAT EXISTED AT 'PRE' TIME,    *
+      *    OTHERWISE THE C1 LOOP STOPPED SHORT OF THE FULL TABLE.    *
+      *=============================================================*
+       5400-CHECK-FETCH-COVERAGE.
+
+           IF WS-PRE-FOUND AND WS-PROC-FOUND
+               IF WS-PROC-FETCH-COUNT NOT = WS-PRE-ROW-COUNT
+                   SET WS-MISMATCH-FOUND TO TRUE
+               END-IF
+           END-IF.
+
+           GO TO 5400-EXIT.
+
+       5400-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    5450-CHECK-UPDATE-COVERAGE -- CUSTPROC'S UPDATE COUNT     *
+      *    SHOULD EQUAL ITS FETCH COUNT NET OF ROWS IT LEGITIMATELY  *
+      *    DID NOT UPDATE (A DL/I ERROR SKIPPED THE ROW, OR THE      *
+      *    UPDATE ITSELF FAILED).  SKIPPED FOR A REPORT-ONLY PROC    *
+      *    RECORD, WHICH NEVER UPDATES CUSTOMER_DATA BY DESIGN.      *
+      *=============================================================*
+       5450-CHECK-UPDATE-COVERAGE.
+
+           IF WS-PROC-FOUND AND WS-PROC-RUN-MODE NOT = 'REPORT-ONLY'
+               COMPUTE WS-EXPECTED-UPDATE-COUNT =
+                   WS-PROC-FETCH-COUNT
+                   - WS-PROC-DLI-SKIP-COUNT
+                   - WS-PROC-UPDATE-FAILED-COUNT
+               IF WS-PROC-UPDATE-COUNT NOT = WS-EXPECTED-UPDATE-COUNT
+                   SET WS-MISMATCH-FOUND TO TRUE
+               END-IF
+           END-IF.
+
+           GO TO 5450-EXIT.
+
+       5450-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    5500-WRITE-RECONCILE-RESULT -- HUMAN-READABLE REPORT OF   *
+      *    WHAT WAS COMPARED AND WHETHER IT TIED OUT.                *
+      *=============================================================*
+       5500-WRITE-RECONCILE-RESULT.
+
+           MOVE SPACES TO RR-REPORT-LINE.
+           MOVE 'CUSTRECN PRE/POST RECONCILIATION' TO RR-REPORT-LINE.
+           WRITE RR-REPORT-LINE.
+
+           MOVE SPACES TO RR-REPORT-LINE.
+           WRITE RR-REPORT-LINE.
+
+           IF NOT WS-PRE-FOUND
+               MOVE SPACES TO RR-REPORT-LINE
+               MOVE 'NO PRE RECORD FOUND -- CANNOT RECONCILE'
+                   TO RR-REPORT-LINE
+               WRITE RR-REPORT-LINE
+               SET WS-MISMATCH-FOUND TO TRUE
+           ELSE
+               MOVE 'PRE ROW COUNT:' TO WS-RPT-LABEL
+               MOVE WS-PRE-ROW-COUNT TO WS-RPT-COUNT
+               PERFORM 5510-WRITE-COUNT-LINE THRU 5510-EXIT
+
+               MOVE 'POST (ACTUAL) ROW COUNT:' TO WS-RPT-LABEL
+               MOVE WS-ACTUAL-ROW-COUNT TO WS-RPT-COUNT
+               PERFORM 5510-WRITE-COUNT-LINE THRU 5510-EXIT
+
+               MOVE WS-PRE-TOTAL-BALANCE TO WS-RPT-AMOUNT
+               MOVE SPACES TO RR-REPORT-LINE
+               STRING 'PRE TOTAL BALANCE:' DELIMITED BY SIZE
+                      WS-RPT-AMOUNT DELIMITED BY SIZE
+                      INTO RR-REPORT-LINE
+               ON OVERFLOW
+                   CONTINUE
+               END-STRING
+               WRITE RR-REPORT-LINE
+
+               MOVE WS-ACTUAL-TOTAL-BALANCE TO WS-RPT-AMOUNT
+               MOVE SPACES TO RR-REPORT-LINE
+               STRING 'POST (ACTUAL) TOTAL BALANCE:' DELIMITED BY SIZE
+                      WS-RPT-AMOUNT DELIMITED BY SIZE
+                      INTO RR-REPORT-LINE
+               ON OVERFLOW
+                   CONTINUE
+               END-STRING
+               WRITE RR-REPORT-LINE
+           END-IF.
+
+           IF NOT WS-PROC-FOUND
+               MOVE SPACES TO RR-REPORT-LINE
+               MOVE 'NO PROC RECORD -- CUSTPROC MAY NOT HAVE RUN'
+                   TO RR-REPORT-LINE
+               WRITE RR-REPORT-LINE
+               SET WS-MISMATCH-FOUND TO TRUE
+           ELSE
+               MOVE 'CUSTPROC FETCH COUNT:' TO WS-RPT-LABEL
+               MOVE WS-PROC-FETCH-COUNT TO WS-RPT-COUNT
+               PERFORM 5510-WRITE-COUNT-LINE THRU 5510-EXIT
+
+               MOVE 'CUSTPROC UPDATE COUNT:' TO WS-RPT-LABEL
+               MOVE WS-PROC-UPDATE-COUNT TO WS-RPT-COUNT
+               PERFORM 5510-WRITE-COUNT-LINE THRU 5510-EXIT
+
+               IF WS-PROC-RUN-MODE = 'REPORT-ONLY'
+                   MOVE SPACES TO RR-REPORT-LINE
+                   MOVE 'CUSTPROC RAN REPORT-ONLY -- UPDATE'
+                       TO RR-REPORT-LINE
+                   WRITE RR-REPORT-LINE
+                   MOVE SPACES TO RR-REPORT-LINE
+                   MOVE 'COVERAGE NOT CHECKED' TO RR-REPORT-LINE
+                   WRITE RR-REPORT-LINE
+               ELSE
+                   MOVE 'CUSTPROC DL/I SKIP COUNT:' TO WS-RPT-LABEL
+                   MOVE WS-PROC-DLI-SKIP-COUNT TO WS-RPT-COUNT
+                   PERFORM 5510-WRITE-COUNT-LINE THRU 5510-EXIT
+
+                   MOVE 'CUSTPROC UPDATE FAILED COUNT:'
+                       TO WS-RPT-LABEL
+                   MOVE WS-PROC-UPDATE-FAILED-COUNT TO WS-RPT-COUNT
+                   PERFORM 5510-WRITE-COUNT-LINE THRU 5510-EXIT
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO RR-REPORT-LINE.
+           WRITE RR-REPORT-LINE.
+
+           MOVE SPACES TO RR-REPORT-LINE.
+           IF WS-MISMATCH-FOUND
+               MOVE '*** MISMATCH DETECTED -- INVESTIGATE ***'
+                   TO RR-REPORT-LINE
+           ELSE
+               MOVE 'RECONCILIATION CLEAN -- NO MISMATCH DETECTED'
+                   TO RR-REPORT-LINE
+           END-IF.
+           WRITE RR-REPORT-LINE.
+
+           GO TO 5500-EXIT.
+
+       5500-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    5510-WRITE-COUNT-LINE -- COMMON FORMAT/WRITE FOR ONE      *
+      *    LABEL-AND-COUNT LINE OF THE RECONCILIATION REPORT         *
+      *=============================================================*
+       5510-WRITE-COUNT-LINE.
+
+           MOVE SPACES TO RR-REPORT-LINE.
+           STRING WS-RPT-LABEL DELIMITED BY SIZE
+                  WS-RPT-COUNT DELIMITED BY SIZE
+                  INTO RR-REPORT-LINE
+           ON OVERFLOW
+               CONTINUE
+           END-STRING.
+           WRITE RR-REPORT-LINE.
+
+           GO TO 5510-EXIT.
+
+       5510-EXIT.
+           EXIT.
