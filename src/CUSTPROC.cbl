@@ -1,62 +1,1021 @@
+      *****************************************************************
+      *
+      *    PROGRAM:      CUSTPROC
+      *    INSTALLATION: RETAIL BANKING DATA SERVICES
+      *    AUTHOR:       J. HALVORSEN
+      *    DATE-WRITTEN: 2024-02-11
+      *
+      *    PURPOSE:
+      *       NIGHTLY MAINTENANCE PASS OVER CUSTOMER_DATA.  VALIDATES
+      *       NAME AND BALANCE, ENRICHES EACH CUSTOMER WITH A DL/I
+      *       SEGMENT CODE, AND UPDATES STATUS/SEGMENT BACK TO DB2.
+      *
+      *    MODIFICATION HISTORY
+      *       DATE       INIT  DESCRIPTION
+      *       ---------- ----  --------------------------------------
+      *       2024-02-11  JH   INITIAL VERSION.
+      *       2026-08-08  JH   ADDED EXCEPTION EXTRACT (EXCPFEED) SO
+      *                        REJECTS CARRY A SPECIFIC REASON CODE
+      *                        (BLANK NAME VS. NEGATIVE BALANCE) FOR
+      *                        THE CUSTEXCP COMPANION REPORT.
+      *       2026-08-08  JH   ADDED COMMIT-EVERY-N-ROWS CHECKPOINT
+      *                        WITH RESTART FILE (RESTARTF) SO A RERUN
+      *                        AFTER AN ABEND RESUMES PAST WHATEVER WAS
+      *                        ALREADY COMMITTED INSTEAD OF REPROCESSING
+      *                        THE WHOLE TABLE.  CURSOR IS NOW DECLARED
+      *                        WITH HOLD SO IT SURVIVES THE COMMIT.
+      *       2026-08-08  JH   C1 NOW ALSO FETCHES THE CURRENT STATUS/
+      *                        SEGMENT SO THE UPDATE CAN WRITE A BEFORE/
+      *                        AFTER ROW TO THE NEW AUDIT_TRAIL DB2
+      *                        TABLE.  AUDIT_TRAIL IS A TABLE RATHER
+      *                        THAN A FLAT FILE SO THE CICS INQUIRY/
+      *                        OVERRIDE TRANSACTION CAN LOG TO IT THE
+      *                        SAME WAY WITHOUT NEEDING QSAM I/O.
+      *       2026-08-08  JH   CBLTDLI CALL NOW A PROPER GU WITH A PCB
+      *                        MASK AND STATUS-CODE CHECK.  GE (SEGMENT
+      *                        NOT FOUND) SETS A KNOWN DEFAULT SEGMENT;
+      *                        ANY OTHER NON-BLANK STATUS IS LOGGED TO
+      *                        DLIERRLG AND THE UPDATE IS SKIPPED FOR
+      *                        THAT CUSTOMER INSTEAD OF WRITING WHATEVER
+      *                        WAS LEFT SITTING IN THE I/O AREA.
+      *       2026-08-08  JH   ADDED END-OF-RUN CONTROL TOTALS: A
+      *                        HUMAN-READABLE SUMMARY (SUMRPT) PLUS A
+      *                        MACHINE-READABLE 'PROC' RECORD ON
+      *                        RECONTOT FOR CUSTRECN TO RECONCILE
+      *                        AGAINST THE ACTUAL TABLE COUNTS.
+      *       2026-08-08  JH   ADDED REPORT-ONLY RUN MODE, DRIVEN BY
+      *                        JCL PARM=.  PARM='REPORT-ONLY' RUNS THE
+      *                        FULL CURSOR/VALIDATE/DL-I PASS AND ALL
+      *                        REPORTING OUTPUT BUT SKIPS THE EXEC SQL
+      *                        UPDATE (AND THE AUDIT ROW THAT GOES WITH
+      *                        IT) SO RULE CHANGES CAN BE TESTED AGAINST
+      *                        PRODUCTION DATA WITHOUT TOUCHING IT.
+      *                        PARM OMITTED OR ANYTHING ELSE MEANS LIVE.
+      *       2026-08-08  JH   ADDED COLLECTIONS EXTRACT (CLCTFEED),
+      *                        WRITTEN DURING THE C1 LOOP WHENEVER A
+      *                        ROW GOES TO INVALID FOR THE FIRST TIME
+      *                        THIS RUN, SO COLLECTIONS PICKS UP ONLY
+      *                        NEWLY-FLAGGED ACCOUNTS EACH MORNING
+      *                        INSTEAD OF PULLING THE WHOLE TABLE.
+      *       2026-08-08  JH   REPLACED THE HARDCODED 'DEFAULT' SEGMENT
+      *                        USED ON A GE (SEGMENT NOT FOUND) STATUS
+      *                        WITH A HIGH/MED/LOW BALANCE-TIER CODE,
+      *                        AND APPLY THE SAME FALLBACK WHEN THE GU
+      *                        SUCCEEDS BUT THE SEGMENT ITSELF COMES
+      *                        BACK BLANK, SO EVERY ROW GETS A USABLE
+      *                        SEGMENT EVEN BEFORE IMS IS POPULATED.
+      *       2026-08-08  JH   FIXED: A REPORT-ONLY RUN WAS STILL
+      *                        TRUNCATING RESTARTF AND WRITING A
+      *                        CHECKPOINT FOR THE LAST ROW FETCHED,
+      *                        WHICH MADE THE NEXT LIVE RUN THINK THE
+      *                        WHOLE TABLE WAS ALREADY DONE.  RESTARTF
+      *                        IS NOW ONLY OPENED/WRITTEN ON A LIVE
+      *                        RUN.  ALSO: THE CHECKPOINT/FINAL RESTART
+      *                        RECORD NOW CARRIES THE RUNNING FETCH/
+      *                        UPDATE/VALID/INVALID/SKIP/BALANCE TOTALS
+      *                        FORWARD, NOT JUST THE LAST CUST-ID, SO
+      *                        THE 'PROC' RECORD CUSTRECN RECONCILES
+      *                        AGAINST REFLECTS THE WHOLE TABLE EVEN
+      *                        WHEN THE RUN THAT FINISHED IT WAS A
+      *                        RESTART CONTINUATION RATHER THAN A
+      *                        FULL FIRST PASS.
+      *       2026-08-08  JH   FIXED: 2400-UPDATE-ROW COUNTED A ROW AS
+      *                        UPDATED WITHOUT CHECKING SQLCODE, SO A
+      *                        FAILED UPDATE (LOCK TIMEOUT, ETC.) WAS
+      *                        SILENTLY COUNTED AS A SUCCESS.  THE
+      *                        UPDATE RESULT IS NOW CHECKED; A FAILURE
+      *                        IS LOGGED TO A NEW SQLERRLG FILE AND
+      *                        COUNTED SEPARATELY (NOT AS AN UPDATE)
+      *                        SO CUSTRECN CAN RECONCILE FETCH COUNT
+      *                        AGAINST UPDATE COUNT NET OF DL/I SKIPS
+      *                        AND UPDATE FAILURES INSTEAD OF TRUSTING
+      *                        THAT EVERY ATTEMPTED UPDATE WORKED.
+      *       2026-08-08  JH   FIXED: EXCPFEED/CLCTFEED WERE WRITTEN
+      *                        DURING VALIDATION, BEFORE DL/I ENRICH-
+      *                        MENT DECIDED WHETHER THE ROW'S UPDATE
+      *                        WOULD BE SKIPPED -- A DL/I ERROR COULD
+      *                        LEAVE A CUSTOMER ON BOTH EXTRACTS EVEN
+      *                        THOUGH CUSTOMER_DATA WAS NEVER ACTUALLY
+      *                        CHANGED.  BOTH EXTRACTS ARE NOW WRITTEN
+      *                        ONLY ONCE THE ROW'S OUTCOME IS KNOWN:
+      *                        AFTER A SUCCESSFUL LIVE UPDATE, OR (FOR
+      *                        REPORT-ONLY, WHICH BY DESIGN NEVER
+      *                        UPDATES) AS SOON AS DL/I ENRICHMENT
+      *                        CLEARS THE ROW FOR WHAT WOULD HAVE BEEN
+      *                        AN UPDATE.
+      *       2026-08-08  JH   ADDED OPEN-STATUS CHECKS ON EVERY
+      *                        SUPPORT FILE OPENED IN 1000-INITIALIZE
+      *                        (PREVIOUSLY ONLY RESTARTF AND RECONTOT
+      *                        WERE CHECKED) SO A DATASET ALLOCATION
+      *                        PROBLEM FAILS THE STEP WITH A CLEAR
+      *                        MESSAGE INSTEAD OF ABENDING ON THE
+      *                        FIRST WRITE.
+      *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUSTPROC.
+       PROGRAM-ID.    CUSTPROC.
+       AUTHOR.        J. HALVORSEN.
+       INSTALLATION.  RETAIL BANKING DATA SERVICES.
+       DATE-WRITTEN.  2024-02-11.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTARTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT DLI-ERROR-FILE ASSIGN TO DLIERRLG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DLI-ERR-FILE-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+           SELECT RECON-TOTALS-FILE ASSIGN TO RECONTOT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
+           SELECT COLLECTIONS-FILE ASSIGN TO CLCTFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLCT-FILE-STATUS.
+
+           SELECT SQL-ERROR-FILE ASSIGN TO SQLERRLG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SQL-ERR-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+           COPY EXCPREC.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RS-RESTART-RECORD.
+           05  RS-CUST-ID                 PIC X(10).
+           05  RS-ROWS-FETCHED            PIC 9(09) COMP.
+           05  RS-ROWS-UPDATED            PIC 9(09) COMP.
+           05  RS-VALID-COUNT             PIC 9(09) COMP.
+           05  RS-INVALID-COUNT           PIC 9(09) COMP.
+           05  RS-DLI-SKIP-COUNT          PIC 9(09) COMP.
+           05  RS-UPDATE-FAILED-COUNT     PIC 9(09) COMP.
+           05  RS-TOTAL-BALANCE           PIC S9(09)V99 COMP-3.
+
+       FD  DLI-ERROR-FILE
+           RECORDING MODE IS F.
+       01  EL-ERROR-RECORD.
+           05  EL-CUST-ID                 PIC X(10).
+           05  EL-DLI-STATUS-CODE         PIC X(02).
+           05  EL-RUN-TIMESTAMP           PIC X(26).
+
+       FD  SQL-ERROR-FILE
+           RECORDING MODE IS F.
+       01  SL-ERROR-RECORD.
+           05  SL-CUST-ID                 PIC X(10).
+           05  SL-SQLCODE                 PIC S9(09) COMP.
+           05  SL-RUN-TIMESTAMP           PIC X(26).
+
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F.
+       01  SR-SUMMARY-LINE                PIC X(80).
+
+       FD  RECON-TOTALS-FILE
+           RECORDING MODE IS F.
+           COPY RECONREC.
+
+       FD  COLLECTIONS-FILE
+           RECORDING MODE IS F.
+           COPY CLCTREC.
+
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       01 WS-CUST-ID   PIC X(10).
-       01 WS-NAME      PIC X(30).
-       01 WS-BALANCE   PIC S9(7)V99 COMP-3.
-       01 WS-STATUS    PIC X(10).
-       01 WS-SEGMENT   PIC X(10).
+      *-----------------------------------------------------------*
+      *    CURSOR HOST VARIABLES
+      *-----------------------------------------------------------*
+       01  WS-CUST-ID                     PIC X(10).
+       01  WS-NAME                        PIC X(30).
+       01  WS-BALANCE                     PIC S9(7)V99 COMP-3.
+       01  WS-STATUS                      PIC X(10).
+       01  WS-SEGMENT                     PIC X(10).
+       01  WS-OLD-STATUS                  PIC X(10).
+       01  WS-OLD-SEGMENT                 PIC X(10).
+
+      *-----------------------------------------------------------*
+      *    AUDIT TRAIL WORK AREA
+      *-----------------------------------------------------------*
+       01  WS-RUN-TIMESTAMP                PIC X(26).
+
+      *-----------------------------------------------------------*
+      *    END-OF-RUN CONTROL TOTALS                               *
+      *-----------------------------------------------------------*
+       77  WS-ROWS-FETCHED                 PIC 9(09) COMP VALUE 0.
+       77  WS-ROWS-UPDATED                 PIC 9(09) COMP VALUE 0.
+       77  WS-VALID-COUNT                  PIC 9(09) COMP VALUE 0.
+       77  WS-INVALID-COUNT                PIC 9(09) COMP VALUE 0.
+       77  WS-DLI-SKIP-COUNT               PIC 9(09) COMP VALUE 0.
+       77  WS-UPDATE-FAILED-COUNT          PIC 9(09) COMP VALUE 0.
+       77  WS-TOTAL-BALANCE                PIC S9(09)V99 COMP-3 VALUE 0.
+
+       01  WS-SUMMARY-LABEL                PIC X(30).
+       01  WS-SUMMARY-COUNT                PIC ZZZ,ZZZ,ZZ9.
+       01  WS-SUMMARY-AMOUNT               PIC ZZZ,ZZZ,ZZ9.99-.
+
+      *-----------------------------------------------------------*
+      *    DL/I CALL INTERFACE -- FUNCTION CODE AND PCB MASK FOR   *
+      *    THE CUSTOMER SEGMENT PCB (FIRST PCB IN THE PSB)         *
+      *-----------------------------------------------------------*
+       01  WS-DLI-FUNCTION                 PIC X(04) VALUE 'GU  '.
+
+       01  WS-CUSTOMER-PCB.
+           05  WS-PCB-DBD-NAME              PIC X(08).
+           05  WS-PCB-SEG-LEVEL             PIC X(02).
+           05  WS-PCB-STATUS-CODE           PIC X(02).
+           05  WS-PCB-PROC-OPTIONS          PIC X(04).
+           05  WS-PCB-RESERVED-DLI          PIC S9(05) COMP.
+           05  WS-PCB-SEG-NAME-FDBK         PIC X(08).
+           05  WS-PCB-LENGTH-FDBK           PIC S9(05) COMP.
+           05  WS-PCB-NUM-SENS-SEGS         PIC S9(05) COMP.
+           05  WS-PCB-KEY-FDBK-AREA         PIC X(10).
+
+      *-----------------------------------------------------------*
+      *    BALANCE-TIER FALLBACK -- USED WHENEVER DL/I HAS NO      *
+      *    SEGMENT FOR THE CUSTOMER (GU FOUND NOTHING, OR FOUND    *
+      *    THE SEGMENT BUT IT CARRIED NO SEGMENT-CODE VALUE) SO    *
+      *    EVERY ROW STILL GETS A USABLE SEGMENT FOR REPORTING     *
+      *-----------------------------------------------------------*
+       77  WS-TIER-HIGH-THRESHOLD          PIC S9(7)V99 COMP-3
+                                            VALUE 10000.00.
+       77  WS-TIER-MED-THRESHOLD           PIC S9(7)V99 COMP-3
+                                            VALUE 1000.00.
+
+       01  WS-DLI-SKIP-UPDATE-SW           PIC X(01) VALUE 'N'.
+           88  WS-DLI-SKIP-UPDATE                      VALUE 'Y'.
+
+      *-----------------------------------------------------------*
+      *    CHECKPOINT/RESTART CONTROLS
+      *-----------------------------------------------------------*
+       01  WS-RESTART-CUST-ID             PIC X(10) VALUE LOW-VALUES.
+
+       77  WS-COMMIT-INTERVAL             PIC 9(05) COMP VALUE 100.
+       77  WS-ROWS-SINCE-COMMIT           PIC 9(09) COMP VALUE 0.
+
+      *-----------------------------------------------------------*
+      *    REJECT-REASON WORK AREA
+      *-----------------------------------------------------------*
+       01  WS-REASON-CODE                 PIC X(04).
+           88  WS-REASON-NONE                  VALUE SPACES.
+           88  WS-REASON-BLANK-NAME            VALUE 'BLNM'.
+           88  WS-REASON-NEG-BALANCE           VALUE 'NEGB'.
+
+      *-----------------------------------------------------------*
+      *    FILE STATUS CODES
+      *-----------------------------------------------------------*
+       01  WS-FILE-STATUSES.
+           05  WS-EXCP-FILE-STATUS        PIC X(02).
+           05  WS-RESTART-FILE-STATUS     PIC X(02).
+           05  WS-DLI-ERR-FILE-STATUS     PIC X(02).
+           05  WS-SUMMARY-FILE-STATUS     PIC X(02).
+           05  WS-RECON-FILE-STATUS       PIC X(02).
+           05  WS-CLCT-FILE-STATUS        PIC X(02).
+           05  WS-SQL-ERR-FILE-STATUS     PIC X(02).
+
+      *-----------------------------------------------------------*
+      *    ABEND-ON-BAD-OPEN WORK AREA -- SHARED BY EVERY CALL TO   *
+      *    1090-CHECK-FILE-STATUS                                   *
+      *-----------------------------------------------------------*
+       01  WS-ABEND-FILE-STATUS           PIC X(02).
+       01  WS-ABEND-FILE-NAME             PIC X(09).
+
+      *-----------------------------------------------------------*
+      *    RUN-MODE SWITCH -- SET FROM JCL PARM=                   *
+      *-----------------------------------------------------------*
+       01  WS-RUN-MODE-SW                 PIC X(01) VALUE 'N'.
+           88  WS-REPORT-ONLY                          VALUE 'Y'.
+
+       01  WS-RUN-MODE-TEXT               PIC X(11) VALUE 'LIVE'.
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH              PIC S9(04) COMP.
+           05  LK-PARM-TEXT                PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+
+      *=============================================================*
+      *    0000-MAINLINE                                            *
+      *=============================================================*
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-CURSOR
+               THRU 2000-EXIT
+               UNTIL SQLCODE = 100.
+
+           PERFORM 8000-FINALIZE
+               THRU 8000-EXIT.
+
+           STOP RUN.
+
+      *=============================================================*
+      *    1000-INITIALIZE -- OPEN THE CURSOR AND SUPPORT FILES     *
+      *=============================================================*
+       1000-INITIALIZE.
+
+           PERFORM 1050-DETERMINE-RUN-MODE
+               THRU 1050-EXIT.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+           MOVE WS-EXCP-FILE-STATUS TO WS-ABEND-FILE-STATUS.
+           MOVE 'EXCPFEED' TO WS-ABEND-FILE-NAME.
+           PERFORM 1090-CHECK-FILE-STATUS THRU 1090-EXIT.
+
+           OPEN OUTPUT DLI-ERROR-FILE.
+           MOVE WS-DLI-ERR-FILE-STATUS TO WS-ABEND-FILE-STATUS.
+           MOVE 'DLIERRLG' TO WS-ABEND-FILE-NAME.
+           PERFORM 1090-CHECK-FILE-STATUS THRU 1090-EXIT.
+
+           OPEN OUTPUT SUMMARY-FILE.
+           MOVE WS-SUMMARY-FILE-STATUS TO WS-ABEND-FILE-STATUS.
+           MOVE 'SUMRPT' TO WS-ABEND-FILE-NAME.
+           PERFORM 1090-CHECK-FILE-STATUS THRU 1090-EXIT.
+
+           OPEN OUTPUT COLLECTIONS-FILE.
+           MOVE WS-CLCT-FILE-STATUS TO WS-ABEND-FILE-STATUS.
+           MOVE 'CLCTFEED' TO WS-ABEND-FILE-NAME.
+           PERFORM 1090-CHECK-FILE-STATUS THRU 1090-EXIT.
+
+           OPEN OUTPUT SQL-ERROR-FILE.
+           MOVE WS-SQL-ERR-FILE-STATUS TO WS-ABEND-FILE-STATUS.
+           MOVE 'SQLERRLG' TO WS-ABEND-FILE-NAME.
+           PERFORM 1090-CHECK-FILE-STATUS THRU 1090-EXIT.
 
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
+           PERFORM 1100-READ-RESTART-POINT
+               THRU 1100-EXIT.
 
            EXEC SQL
-              DECLARE C1 CURSOR FOR
-              SELECT CUST_ID, NAME, BALANCE
+              DECLARE C1 CURSOR WITH HOLD FOR
+              SELECT CUST_ID, NAME, BALANCE, STATUS, SEGMENT
               FROM CUSTOMER_DATA
+              WHERE CUST_ID > :WS-RESTART-CUST-ID
+              ORDER BY CUST_ID
            END-EXEC.
 
            EXEC SQL
               OPEN C1
            END-EXEC.
 
-           PERFORM UNTIL SQLCODE = 100
+           IF NOT WS-REPORT-ONLY
+               OPEN OUTPUT RESTART-FILE
+               MOVE WS-RESTART-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               MOVE 'RESTARTF' TO WS-ABEND-FILE-NAME
+               PERFORM 1090-CHECK-FILE-STATUS THRU 1090-EXIT
+           END-IF.
+
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP INTO :WS-RUN-TIMESTAMP
+              FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           PERFORM 1200-OPEN-RECON-FILE
+               THRU 1200-EXIT.
+
+           GO TO 1000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    1050-DETERMINE-RUN-MODE -- JCL PARM='REPORT-ONLY' RUNS    *
+      *    THE FULL PASS BUT SKIPS THE EXEC SQL UPDATE.  ANY OTHER   *
+      *    PARM (INCLUDING NONE SUPPLIED) MEANS A NORMAL LIVE RUN.   *
+      *=============================================================*
+       1050-DETERMINE-RUN-MODE.
+
+           MOVE 'N'    TO WS-RUN-MODE-SW.
+           MOVE 'LIVE' TO WS-RUN-MODE-TEXT.
+
+           IF LK-PARM-LENGTH > 0
+               IF LK-PARM-TEXT(1:11) = 'REPORT-ONLY'
+                   SET WS-REPORT-ONLY TO TRUE
+                   MOVE 'REPORT-ONLY' TO WS-RUN-MODE-TEXT
+               END-IF
+           END-IF.
+
+           GO TO 1050-EXIT.
+
+       1050-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    1090-CHECK-FILE-STATUS -- COMMON ABEND-ON-BAD-OPEN CHECK  *
+      *    FOR THE SUPPORT FILES THAT HAVE NO FALLBACK OPEN MODE.    *
+      *    RESTARTF AND RECONTOT ARE NOT ROUTED THROUGH HERE -- THEY *
+      *    EACH HAVE THEIR OWN RECOVERY LOGIC FOR A NON-'00' STATUS. *
+      *=============================================================*
+       1090-CHECK-FILE-STATUS.
+
+           IF WS-ABEND-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTPROC: OPEN FAILED FOR '
+                       WS-ABEND-FILE-NAME
+                       ' STATUS=' WS-ABEND-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           GO TO 1090-EXIT.
+
+       1090-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    1200-OPEN-RECON-FILE -- APPEND OUR 'PROC' TOTALS TO      *
+      *    RECONTOT WITHOUT DISTURBING ANY 'PRE' RECORD CUSTRECN    *
+      *    ALREADY WROTE.  IF THE FILE DOES NOT EXIST YET (CUSTPROC *
+      *    RUN STANDALONE, WITHOUT CUSTRECN AHEAD OF IT) CREATE IT. *
+      *=============================================================*
+       1200-OPEN-RECON-FILE.
+
+           OPEN EXTEND RECON-TOTALS-FILE.
+
+           IF WS-RECON-FILE-STATUS NOT = '00'
+               OPEN OUTPUT RECON-TOTALS-FILE
+           END-IF.
+
+           GO TO 1200-EXIT.
+
+       1200-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    1100-READ-RESTART-POINT -- FIND THE LAST CUST-ID THAT    *
+      *    WAS COMMITTED BY A PRIOR, INTERRUPTED RUN.  THE RESTART  *
+      *    FILE IS A LOG OF CHECKPOINTS TAKEN DURING THE RUN; THE   *
+      *    LAST RECORD IN IT IS THE MOST RECENT CHECKPOINT.  IF THE *
+      *    FILE DOES NOT EXIST THIS IS A FIRST/FULL RUN.            *
+      *=============================================================*
+       1100-READ-RESTART-POINT.
+
+           MOVE LOW-VALUES TO WS-RESTART-CUST-ID.
+
+           OPEN INPUT RESTART-FILE.
+
+           IF WS-RESTART-FILE-STATUS = '00'
+               PERFORM 1110-READ-RESTART-RECORD
+                   THRU 1110-EXIT
+                   UNTIL WS-RESTART-FILE-STATUS NOT = '00'
+               CLOSE RESTART-FILE
+           END-IF.
+
+           GO TO 1100-EXIT.
+
+       1100-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    1110-READ-RESTART-RECORD                                 *
+      *=============================================================*
+       1110-READ-RESTART-RECORD.
+
+           READ RESTART-FILE
+               AT END
+                   MOVE '10' TO WS-RESTART-FILE-STATUS
+               NOT AT END
+                   MOVE RS-CUST-ID             TO WS-RESTART-CUST-ID
+                   MOVE RS-ROWS-FETCHED        TO WS-ROWS-FETCHED
+                   MOVE RS-ROWS-UPDATED        TO WS-ROWS-UPDATED
+                   MOVE RS-VALID-COUNT         TO WS-VALID-COUNT
+                   MOVE RS-INVALID-COUNT       TO WS-INVALID-COUNT
+                   MOVE RS-DLI-SKIP-COUNT      TO WS-DLI-SKIP-COUNT
+                   MOVE RS-UPDATE-FAILED-COUNT TO WS-UPDATE-FAILED-COUNT
+                   MOVE RS-TOTAL-BALANCE       TO WS-TOTAL-BALANCE
+           END-READ.
+
+           GO TO 1110-EXIT.
+
+       1110-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2000-PROCESS-CURSOR -- ONE CUSTOMER_DATA ROW PER PASS    *
+      *=============================================================*
+       2000-PROCESS-CURSOR.
+
+           PERFORM 2100-FETCH-ROW
+               THRU 2100-EXIT.
+
+           IF SQLCODE NOT = 100
+               PERFORM 2200-VALIDATE-ROW
+                   THRU 2200-EXIT
+
+               PERFORM 2300-ENRICH-SEGMENT
+                   THRU 2300-EXIT
+
+               IF NOT WS-DLI-SKIP-UPDATE
+                   IF WS-REPORT-ONLY
+                       PERFORM 2230-WRITE-INVALID-EXTRACTS
+                           THRU 2230-EXIT
+                   ELSE
+                       PERFORM 2400-UPDATE-ROW
+                           THRU 2400-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+
+           GO TO 2000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2100-FETCH-ROW                                           *
+      *=============================================================*
+       2100-FETCH-ROW.
+
+           EXEC SQL
+              FETCH C1 INTO
+              :WS-CUST-ID,
+              :WS-NAME,
+              :WS-BALANCE,
+              :WS-OLD-STATUS,
+              :WS-OLD-SEGMENT
+           END-EXEC.
+
+           IF SQLCODE NOT = 100
+               ADD 1 TO WS-ROWS-FETCHED
+               ADD WS-BALANCE TO WS-TOTAL-BALANCE
+           END-IF.
+
+           GO TO 2100-EXIT.
+
+       2100-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2200-VALIDATE-ROW -- SET WS-STATUS AND A SPECIFIC        *
+      *    REJECT-REASON CODE SO THE EXCEPTION EXTRACT CAN TELL     *
+      *    BLANK-NAME REJECTS APART FROM NEGATIVE-BALANCE REJECTS   *
+      *=============================================================*
+       2200-VALIDATE-ROW.
 
-              EXEC SQL
-                 FETCH C1 INTO
-                 :WS-CUST-ID,
-                 :WS-NAME,
-                 :WS-BALANCE
-              END-EXEC
+           SET WS-REASON-NONE TO TRUE.
 
-              IF WS-NAME = SPACES
-                 MOVE 'INVALID' TO WS-STATUS
-              ELSE
-                 IF WS-BALANCE < 0
-                    MOVE 'INVALID' TO WS-STATUS
-                 ELSE
-                    MOVE 'VALID' TO WS-STATUS
-                 END-IF
-              END-IF
+           IF WS-NAME = SPACES
+               MOVE 'INVALID' TO WS-STATUS
+               SET WS-REASON-BLANK-NAME TO TRUE
+           ELSE
+               IF WS-BALANCE < 0
+                   MOVE 'INVALID' TO WS-STATUS
+                   SET WS-REASON-NEG-BALANCE TO TRUE
+               ELSE
+                   MOVE 'VALID' TO WS-STATUS
+               END-IF
+           END-IF.
+
+           IF WS-STATUS = 'INVALID'
+               ADD 1 TO WS-INVALID-COUNT
+           ELSE
+               ADD 1 TO WS-VALID-COUNT
+           END-IF.
+
+           GO TO 2200-EXIT.
+
+       2200-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2210-WRITE-EXCEPTION -- ONE RECORD PER REJECTED ROW      *
+      *=============================================================*
+       2210-WRITE-EXCEPTION.
+
+           MOVE WS-CUST-ID        TO XR-CUST-ID.
+           MOVE WS-REASON-CODE    TO XR-REASON-CODE.
+
+           IF WS-REASON-BLANK-NAME
+               MOVE 'NAME IS BLANK'      TO XR-REASON-TEXT
+           ELSE
+               IF WS-REASON-NEG-BALANCE
+                   MOVE 'BALANCE IS NEGATIVE' TO XR-REASON-TEXT
+               ELSE
+                   MOVE 'UNKNOWN REASON'      TO XR-REASON-TEXT
+               END-IF
+           END-IF.
+
+           WRITE XR-EXCEPTION-RECORD.
+
+           GO TO 2210-EXIT.
+
+       2210-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2220-WRITE-COLLECTIONS-EXTRACT -- ONE RECORD PER CUSTOMER *
+      *    THAT GOES TO 'INVALID' FOR THE FIRST TIME THIS RUN (NOT   *
+      *    ONE ALREADY INVALID ON A PRIOR RUN) SO COLLECTIONS SEES   *
+      *    ONLY NEWLY-FLAGGED ACCOUNTS IN THEIR MORNING QUEUE.       *
+      *=============================================================*
+       2220-WRITE-COLLECTIONS-EXTRACT.
+
+           MOVE WS-CUST-ID        TO CL-CUST-ID.
+           MOVE WS-NAME           TO CL-NAME.
+           MOVE WS-BALANCE        TO CL-BALANCE.
+           MOVE WS-REASON-CODE    TO CL-REASON-CODE.
+
+           IF WS-REASON-BLANK-NAME
+               MOVE 'NAME IS BLANK'       TO CL-REASON-TEXT
+           ELSE
+               IF WS-REASON-NEG-BALANCE
+                   MOVE 'BALANCE IS NEGATIVE' TO CL-REASON-TEXT
+               ELSE
+                   MOVE 'UNKNOWN REASON'      TO CL-REASON-TEXT
+               END-IF
+           END-IF.
+
+           WRITE CL-COLLECTIONS-RECORD.
+
+           GO TO 2220-EXIT.
+
+       2220-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2230-WRITE-INVALID-EXTRACTS -- WRITES EXCPFEED/CLCTFEED   *
+      *    FOR AN INVALID ROW.  CALLED ONLY ONCE THE ROW'S OUTCOME   *
+      *    IS KNOWN -- AFTER A SUCCESSFUL LIVE UPDATE, OR, FOR A     *
+      *    REPORT-ONLY RUN, AS SOON AS DL/I ENRICHMENT CLEARS THE    *
+      *    ROW FOR WHAT WOULD HAVE BEEN AN UPDATE -- SO NEITHER      *
+      *    EXTRACT EVER NAMES A CUSTOMER WHOSE CUSTOMER_DATA ROW     *
+      *    WAS NOT ACTUALLY (OR WOULD NOT ACTUALLY BE) CHANGED.      *
+      *=============================================================*
+       2230-WRITE-INVALID-EXTRACTS.
+
+           IF WS-STATUS = 'INVALID'
+               PERFORM 2210-WRITE-EXCEPTION
+                   THRU 2210-EXIT
+               IF WS-OLD-STATUS NOT = 'INVALID'
+                   PERFORM 2220-WRITE-COLLECTIONS-EXTRACT
+                       THRU 2220-EXIT
+               END-IF
+           END-IF.
+
+           GO TO 2230-EXIT.
+
+       2230-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2300-ENRICH-SEGMENT -- GU AGAINST THE CUSTOMER PCB,      *
+      *    CHECKING THE PCB STATUS CODE RATHER THAN TRUSTING        *
+      *    WHATEVER IS LEFT IN THE I/O AREA.                        *
+      *       STATUS SPACES -- SEGMENT FOUND.  IF DL/I LEFT THE     *
+      *                        SEGMENT CODE ITSELF BLANK, FALL      *
+      *                        BACK TO THE BALANCE TIER.            *
+      *       STATUS 'GE'   -- SEGMENT NOT FOUND (NEW ACCOUNT, OR   *
+      *                        IMS HASN'T CAUGHT UP), FALL BACK TO  *
+      *                        THE BALANCE TIER.                    *
+      *       ANYTHING ELSE -- LOG IT, SKIP THE UPDATE THIS ROW     *
+      *=============================================================*
+       2300-ENRICH-SEGMENT.
+
+           MOVE 'N' TO WS-DLI-SKIP-UPDATE-SW.
+           MOVE SPACES TO WS-SEGMENT.
 
       * Enrichment from DL/I
-              CALL 'CBLTDLI' USING WS-SEGMENT
+           CALL 'CBLTDLI' USING WS-DLI-FUNCTION,
+                                 WS-CUSTOMER-PCB,
+                                 WS-SEGMENT.
+
+           EVALUATE WS-PCB-STATUS-CODE
+               WHEN SPACES
+                   IF WS-SEGMENT = SPACES
+                       PERFORM 2320-COMPUTE-BALANCE-TIER
+                           THRU 2320-EXIT
+                   END-IF
+               WHEN 'GE'
+                   PERFORM 2320-COMPUTE-BALANCE-TIER
+                       THRU 2320-EXIT
+               WHEN OTHER
+                   PERFORM 2310-LOG-DLI-ERROR
+                       THRU 2310-EXIT
+                   SET WS-DLI-SKIP-UPDATE TO TRUE
+           END-EVALUATE.
+
+           GO TO 2300-EXIT.
+
+       2300-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2320-COMPUTE-BALANCE-TIER -- HIGH/MED/LOW SEGMENT CODE    *
+      *    DERIVED FROM WS-BALANCE, USED WHENEVER DL/I HAS NO REAL   *
+      *    SEGMENT TO OFFER SO THE ROW DOES NOT GO OUT WITH A BLANK  *
+      *    SEGMENT VALUE.                                            *
+      *=============================================================*
+       2320-COMPUTE-BALANCE-TIER.
+
+           IF WS-BALANCE >= WS-TIER-HIGH-THRESHOLD
+               MOVE 'HIGH' TO WS-SEGMENT
+           ELSE
+               IF WS-BALANCE >= WS-TIER-MED-THRESHOLD
+                   MOVE 'MED' TO WS-SEGMENT
+               ELSE
+                   MOVE 'LOW' TO WS-SEGMENT
+               END-IF
+           END-IF.
+
+           GO TO 2320-EXIT.
+
+       2320-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2310-LOG-DLI-ERROR -- RECORD A NON GU-SUCCESSFUL, NON-GE *
+      *    STATUS CODE SO OPS CAN INVESTIGATE WITHOUT CORRUPTING    *
+      *    THE CUSTOMER_DATA ROW.                                   *
+      *=============================================================*
+       2310-LOG-DLI-ERROR.
+
+           MOVE WS-CUST-ID          TO EL-CUST-ID.
+           MOVE WS-PCB-STATUS-CODE  TO EL-DLI-STATUS-CODE.
+           MOVE WS-RUN-TIMESTAMP    TO EL-RUN-TIMESTAMP.
+           WRITE EL-ERROR-RECORD.
+
+           ADD 1 TO WS-DLI-SKIP-COUNT.
+
+           GO TO 2310-EXIT.
+
+       2310-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2400-UPDATE-ROW -- PERSIST STATUS/SEGMENT BACK TO DB2    *
+      *    AND WRITE THE BEFORE/AFTER AUDIT ROW                     *
+      *=============================================================*
+       2400-UPDATE-ROW.
+
+           EXEC SQL
+              UPDATE CUSTOMER_DATA
+              SET STATUS = :WS-STATUS,
+                  SEGMENT = :WS-SEGMENT
+              WHERE CUST_ID = :WS-CUST-ID
+           END-EXEC.
+
+           IF SQLCODE = 0
+               PERFORM 2410-WRITE-AUDIT-ROW
+                   THRU 2410-EXIT
+               PERFORM 2230-WRITE-INVALID-EXTRACTS
+                   THRU 2230-EXIT
+               ADD 1 TO WS-ROWS-UPDATED
+           ELSE
+               PERFORM 2420-LOG-UPDATE-FAILURE
+                   THRU 2420-EXIT
+               ADD 1 TO WS-UPDATE-FAILED-COUNT
+           END-IF.
+
+           ADD 1 TO WS-ROWS-SINCE-COMMIT.
+
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+               PERFORM 2500-CHECKPOINT
+                   THRU 2500-EXIT
+           END-IF.
+
+           GO TO 2400-EXIT.
+
+       2400-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2410-WRITE-AUDIT-ROW -- ONE ROW PER UPDATE, CARRYING THE  *
+      *    OLD AND NEW STATUS/SEGMENT SO A CUSTOMER DISPUTE CAN BE   *
+      *    TRACED BACK TO WHEN AND WHY THE ACCOUNT CHANGED.  KEPT AS *
+      *    A DB2 TABLE (NOT A FLAT FILE) SO THE CICS INQUIRY/        *
+      *    OVERRIDE TRANSACTION CAN APPEND TO THE SAME TRAIL.        *
+      *=============================================================*
+       2410-WRITE-AUDIT-ROW.
+
+           EXEC SQL
+              INSERT INTO AUDIT_TRAIL
+                 (CUST_ID, OLD_STATUS, OLD_SEGMENT,
+                  NEW_STATUS, NEW_SEGMENT, RUN_TIMESTAMP)
+              VALUES
+                 (:WS-CUST-ID, :WS-OLD-STATUS, :WS-OLD-SEGMENT,
+                  :WS-STATUS, :WS-SEGMENT, :WS-RUN-TIMESTAMP)
+           END-EXEC.
+
+           GO TO 2410-EXIT.
+
+       2410-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2420-LOG-UPDATE-FAILURE -- RECORD A FAILING SQLCODE FROM  *
+      *    THE CUSTOMER_DATA UPDATE SO OPS CAN INVESTIGATE, AND SO   *
+      *    THE ROW IS NOT SILENTLY COUNTED AS UPDATED WHEN IT WAS    *
+      *    NOT ACTUALLY CHANGED.                                     *
+      *=============================================================*
+       2420-LOG-UPDATE-FAILURE.
+
+           MOVE WS-CUST-ID       TO SL-CUST-ID.
+           MOVE SQLCODE          TO SL-SQLCODE.
+           MOVE WS-RUN-TIMESTAMP TO SL-RUN-TIMESTAMP.
+           WRITE SL-ERROR-RECORD.
+
+           GO TO 2420-EXIT.
 
-              EXEC SQL
-                 UPDATE CUSTOMER_DATA
-                 SET STATUS = :WS-STATUS,
-                     SEGMENT = :WS-SEGMENT
-                 WHERE CUST_ID = :WS-CUST-ID
-              END-EXEC
+       2420-EXIT.
+           EXIT.
 
-           END-PERFORM.
+      *=============================================================*
+      *    2500-CHECKPOINT -- COMMIT THE UNIT OF WORK AND RECORD    *
+      *    THE LAST CUST-ID PROCESSED SO A RERUN CAN RESUME PAST    *
+      *    IT.  CURSOR C1 WAS DECLARED WITH HOLD SO IT STAYS OPEN   *
+      *    ACROSS THE COMMIT.                                       *
+      *=============================================================*
+       2500-CHECKPOINT.
+
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+
+           MOVE WS-CUST-ID             TO RS-CUST-ID.
+           MOVE WS-ROWS-FETCHED        TO RS-ROWS-FETCHED.
+           MOVE WS-ROWS-UPDATED        TO RS-ROWS-UPDATED.
+           MOVE WS-VALID-COUNT         TO RS-VALID-COUNT.
+           MOVE WS-INVALID-COUNT       TO RS-INVALID-COUNT.
+           MOVE WS-DLI-SKIP-COUNT      TO RS-DLI-SKIP-COUNT.
+           MOVE WS-UPDATE-FAILED-COUNT TO RS-UPDATE-FAILED-COUNT.
+           MOVE WS-TOTAL-BALANCE       TO RS-TOTAL-BALANCE.
+           WRITE RS-RESTART-RECORD.
+
+           MOVE 0 TO WS-ROWS-SINCE-COMMIT.
+
+           GO TO 2500-EXIT.
+
+       2500-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    8000-FINALIZE -- CLOSE THE CURSOR AND SUPPORT FILES      *
+      *=============================================================*
+       8000-FINALIZE.
+
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+
+           IF NOT WS-REPORT-ONLY
+               IF WS-CUST-ID NOT = SPACES AND NOT = LOW-VALUES
+                   MOVE WS-CUST-ID             TO RS-CUST-ID
+                   MOVE WS-ROWS-FETCHED        TO RS-ROWS-FETCHED
+                   MOVE WS-ROWS-UPDATED        TO RS-ROWS-UPDATED
+                   MOVE WS-VALID-COUNT         TO RS-VALID-COUNT
+                   MOVE WS-INVALID-COUNT       TO RS-INVALID-COUNT
+                   MOVE WS-DLI-SKIP-COUNT      TO RS-DLI-SKIP-COUNT
+                   MOVE WS-UPDATE-FAILED-COUNT TO RS-UPDATE-FAILED-COUNT
+                   MOVE WS-TOTAL-BALANCE       TO RS-TOTAL-BALANCE
+                   WRITE RS-RESTART-RECORD
+               END-IF
+           END-IF.
 
            EXEC SQL
               CLOSE C1
            END-EXEC.
 
-           STOP RUN.
+           PERFORM 8100-WRITE-SUMMARY-REPORT
+               THRU 8100-EXIT.
+
+           PERFORM 8200-WRITE-RECON-TOTALS
+               THRU 8200-EXIT.
+
+           CLOSE EXCEPTION-FILE.
+           IF NOT WS-REPORT-ONLY
+               CLOSE RESTART-FILE
+           END-IF.
+           CLOSE DLI-ERROR-FILE.
+           CLOSE SUMMARY-FILE.
+           CLOSE RECON-TOTALS-FILE.
+           CLOSE COLLECTIONS-FILE.
+           CLOSE SQL-ERROR-FILE.
+
+           GO TO 8000-EXIT.
+
+       8000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    8100-WRITE-SUMMARY-REPORT -- ROWS FETCHED/UPDATED,       *
+      *    VALID/INVALID BREAKDOWN, AND TOTAL BALANCE PROCESSED SO  *
+      *    OPS CAN EYEBALL THE RUN AGAINST YESTERDAY'S VOLUMES.     *
+      *=============================================================*
+       8100-WRITE-SUMMARY-REPORT.
+
+           MOVE SPACES TO SR-SUMMARY-LINE.
+           MOVE 'CUSTPROC END-OF-RUN CONTROL TOTALS' TO SR-SUMMARY-LINE.
+           WRITE SR-SUMMARY-LINE.
+
+           MOVE SPACES TO SR-SUMMARY-LINE.
+           STRING 'RUN MODE:' DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-RUN-MODE-TEXT DELIMITED BY SIZE
+                  INTO SR-SUMMARY-LINE
+           ON OVERFLOW
+               CONTINUE
+           END-STRING.
+           WRITE SR-SUMMARY-LINE.
+
+           MOVE SPACES TO SR-SUMMARY-LINE.
+           WRITE SR-SUMMARY-LINE.
+
+           MOVE 'ROWS FETCHED:' TO WS-SUMMARY-LABEL.
+           MOVE WS-ROWS-FETCHED TO WS-SUMMARY-COUNT.
+           PERFORM 8110-WRITE-COUNT-LINE THRU 8110-EXIT.
+
+           MOVE 'ROWS UPDATED:' TO WS-SUMMARY-LABEL.
+           MOVE WS-ROWS-UPDATED TO WS-SUMMARY-COUNT.
+           PERFORM 8110-WRITE-COUNT-LINE THRU 8110-EXIT.
+
+           MOVE 'VALID COUNT:' TO WS-SUMMARY-LABEL.
+           MOVE WS-VALID-COUNT TO WS-SUMMARY-COUNT.
+           PERFORM 8110-WRITE-COUNT-LINE THRU 8110-EXIT.
+
+           MOVE 'INVALID COUNT:' TO WS-SUMMARY-LABEL.
+           MOVE WS-INVALID-COUNT TO WS-SUMMARY-COUNT.
+           PERFORM 8110-WRITE-COUNT-LINE THRU 8110-EXIT.
+
+           MOVE 'DL/I SKIP COUNT:' TO WS-SUMMARY-LABEL.
+           MOVE WS-DLI-SKIP-COUNT TO WS-SUMMARY-COUNT.
+           PERFORM 8110-WRITE-COUNT-LINE THRU 8110-EXIT.
+
+           MOVE 'UPDATE FAILED COUNT:' TO WS-SUMMARY-LABEL.
+           MOVE WS-UPDATE-FAILED-COUNT TO WS-SUMMARY-COUNT.
+           PERFORM 8110-WRITE-COUNT-LINE THRU 8110-EXIT.
+
+           MOVE WS-TOTAL-BALANCE TO WS-SUMMARY-AMOUNT.
+           MOVE SPACES TO SR-SUMMARY-LINE.
+           STRING 'TOTAL BALANCE PROCESSED:' DELIMITED BY SIZE
+                  WS-SUMMARY-AMOUNT DELIMITED BY SIZE
+                  INTO SR-SUMMARY-LINE
+           ON OVERFLOW
+               CONTINUE
+           END-STRING.
+           WRITE SR-SUMMARY-LINE.
+
+           GO TO 8100-EXIT.
+
+       8100-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    8110-WRITE-COUNT-LINE -- COMMON FORMAT/WRITE FOR ONE      *
+      *    LABEL-AND-COUNT LINE OF THE SUMMARY REPORT               *
+      *=============================================================*
+       8110-WRITE-COUNT-LINE.
+
+           MOVE SPACES TO SR-SUMMARY-LINE.
+           STRING WS-SUMMARY-LABEL DELIMITED BY SIZE
+                  WS-SUMMARY-COUNT DELIMITED BY SIZE
+                  INTO SR-SUMMARY-LINE
+           ON OVERFLOW
+               CONTINUE
+           END-STRING.
+           WRITE SR-SUMMARY-LINE.
+
+           GO TO 8110-EXIT.
+
+       8110-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    8200-WRITE-RECON-TOTALS -- MACHINE-READABLE 'PROC'       *
+      *    RECORD FOR CUSTRECN'S PRE/POST RECONCILIATION            *
+      *=============================================================*
+       8200-WRITE-RECON-TOTALS.
+
+           SET TR-PHASE-PROC          TO TRUE.
+           MOVE WS-ROWS-FETCHED       TO TR-ROW-COUNT.
+           MOVE WS-TOTAL-BALANCE      TO TR-TOTAL-BALANCE.
+           MOVE WS-ROWS-FETCHED       TO TR-FETCH-COUNT.
+           MOVE WS-ROWS-UPDATED       TO TR-UPDATE-COUNT.
+           MOVE WS-VALID-COUNT        TO TR-VALID-COUNT.
+           MOVE WS-INVALID-COUNT      TO TR-INVALID-COUNT.
+           MOVE WS-RUN-TIMESTAMP      TO TR-RUN-TIMESTAMP.
+           MOVE WS-DLI-SKIP-COUNT     TO TR-DLI-SKIP-COUNT.
+           MOVE WS-UPDATE-FAILED-COUNT TO TR-UPDATE-FAILED-COUNT.
+           MOVE WS-RUN-MODE-TEXT      TO TR-RUN-MODE.
+
+           WRITE TR-CONTROL-TOTALS.
+
+           GO TO 8200-EXIT.
+
+       8200-EXIT.
+           EXIT.
