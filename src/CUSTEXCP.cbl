@@ -0,0 +1,267 @@
+      *****************************************************************
+      *
+      *    PROGRAM:      CUSTEXCP
+      *    INSTALLATION: RETAIL BANKING DATA SERVICES
+      *    AUTHOR:       J. HALVORSEN
+      *    DATE-WRITTEN: 2026-08-08
+      *
+      *    PURPOSE:
+      *       COMPANION REPORT TO CUSTPROC.  READS THE EXCEPTION
+      *       EXTRACT (EXCPFEED) THAT CUSTPROC WRITES FOR EVERY
+      *       CUSTOMER_DATA ROW REJECTED DURING THE C1 CURSOR PASS,
+      *       AND PRODUCES A BREAKOUT OF REJECTS BY REASON CODE
+      *       (BLANK NAME VS. NEGATIVE BALANCE) WITH A GRAND TOTAL,
+      *       SO RECONCILIATION DOES NOT HAVE TO PULL THE RAW ROWS.
+      *
+      *    RUN SEQUENCE:
+      *       STEP 2 OF THE NIGHTLY STREAM, EXECUTED IMMEDIATELY
+      *       AFTER CUSTPROC (STEP 1) COMPLETES.
+      *
+      *    MODIFICATION HISTORY
+      *       DATE       INIT  DESCRIPTION
+      *       ---------- ----  --------------------------------------
+      *       2026-08-08  JH   INITIAL VERSION.
+      *       2026-08-08  JH   ADDED OPEN-STATUS CHECKS ON BOTH FILES --
+      *                        THEY WERE DECLARED AND WIRED BUT NEVER
+      *                        ACTUALLY TESTED.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSTEXCP.
+       AUTHOR.        J. HALVORSEN.
+       INSTALLATION.  RETAIL BANKING DATA SERVICES.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+           COPY EXCPREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------*
+      *    SWITCHES
+      *-----------------------------------------------------------*
+       01  WS-SWITCHES.
+           05  WS-EXCP-EOF-SW              PIC X(01)  VALUE 'N'.
+               88  WS-EXCP-EOF                         VALUE 'Y'.
+
+      *-----------------------------------------------------------*
+      *    FILE STATUS CODES
+      *-----------------------------------------------------------*
+       01  WS-FILE-STATUSES.
+           05  WS-EXCP-FILE-STATUS         PIC X(02).
+           05  WS-RPT-FILE-STATUS          PIC X(02).
+
+      *-----------------------------------------------------------*
+      *    REPORT ACCUMULATORS
+      *-----------------------------------------------------------*
+       01  WS-COUNTERS.
+           05  WS-BLANK-NAME-COUNT         PIC 9(07)  COMP.
+           05  WS-NEG-BALANCE-COUNT        PIC 9(07)  COMP.
+           05  WS-OTHER-REASON-COUNT       PIC 9(07)  COMP.
+           05  WS-GRAND-TOTAL-COUNT        PIC 9(07)  COMP.
+
+      *-----------------------------------------------------------*
+      *    REPORT LINE WORK AREAS
+      *-----------------------------------------------------------*
+       01  WS-DETAIL-LINE.
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  WS-DTL-CUST-ID              PIC X(10).
+           05  FILLER                      PIC X(03)  VALUE SPACES.
+           05  WS-DTL-REASON-CODE          PIC X(04).
+           05  FILLER                      PIC X(03)  VALUE SPACES.
+           05  WS-DTL-REASON-TEXT          PIC X(20).
+           05  FILLER                      PIC X(38)  VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  WS-TOT-LABEL                PIC X(30).
+           05  WS-TOT-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(45)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *=============================================================*
+      *    0000-MAINLINE                                            *
+      *=============================================================*
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-EXCEPTIONS
+               THRU 2000-EXIT
+               UNTIL WS-EXCP-EOF.
+
+           PERFORM 8000-FINALIZE
+               THRU 8000-EXIT.
+
+           STOP RUN.
+
+      *=============================================================*
+      *    1000-INITIALIZE -- OPEN FILES AND PRIME THE READ         *
+      *=============================================================*
+       1000-INITIALIZE.
+
+           OPEN INPUT  EXCEPTION-FILE.
+
+           IF WS-EXCP-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTEXCP: OPEN FAILED FOR EXCPFEED STATUS='
+                       WS-EXCP-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           IF WS-RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTEXCP: OPEN FAILED FOR EXCPRPT STATUS='
+                       WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES            TO RPT-LINE.
+           MOVE 'CUSTPROC EXCEPTION REPORT - REJECT REASON BREAKOUT'
+                                   TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES            TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 2100-READ-EXCEPTION-FILE
+               THRU 2100-EXIT.
+
+           GO TO 1000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2000-PROCESS-EXCEPTIONS -- ONE DETAIL LINE PER REJECT    *
+      *=============================================================*
+       2000-PROCESS-EXCEPTIONS.
+
+           PERFORM 2200-FORMAT-DETAIL-LINE
+               THRU 2200-EXIT.
+
+           PERFORM 2300-TALLY-REASON
+               THRU 2300-EXIT.
+
+           PERFORM 2100-READ-EXCEPTION-FILE
+               THRU 2100-EXIT.
+
+           GO TO 2000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2100-READ-EXCEPTION-FILE                                 *
+      *=============================================================*
+       2100-READ-EXCEPTION-FILE.
+
+           READ EXCEPTION-FILE
+               AT END
+                   SET WS-EXCP-EOF TO TRUE
+           END-READ.
+
+           GO TO 2100-EXIT.
+
+       2100-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2200-FORMAT-DETAIL-LINE                                  *
+      *=============================================================*
+       2200-FORMAT-DETAIL-LINE.
+
+           MOVE SPACES             TO WS-DETAIL-LINE.
+           MOVE XR-CUST-ID         TO WS-DTL-CUST-ID.
+           MOVE XR-REASON-CODE     TO WS-DTL-REASON-CODE.
+           MOVE XR-REASON-TEXT     TO WS-DTL-REASON-TEXT.
+           WRITE RPT-LINE          FROM WS-DETAIL-LINE.
+
+           GO TO 2200-EXIT.
+
+       2200-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    2300-TALLY-REASON                                        *
+      *=============================================================*
+       2300-TALLY-REASON.
+
+           IF XR-REASON-BLANK-NAME
+               ADD 1 TO WS-BLANK-NAME-COUNT
+           ELSE
+               IF XR-REASON-NEG-BALANCE
+                   ADD 1 TO WS-NEG-BALANCE-COUNT
+               ELSE
+                   ADD 1 TO WS-OTHER-REASON-COUNT
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-GRAND-TOTAL-COUNT.
+
+           GO TO 2300-EXIT.
+
+       2300-EXIT.
+           EXIT.
+
+      *=============================================================*
+      *    8000-FINALIZE -- WRITE TOTALS AND CLOSE FILES             *
+      *=============================================================*
+       8000-FINALIZE.
+
+           MOVE SPACES             TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES                       TO WS-TOTAL-LINE.
+           MOVE 'TOTAL BLANK NAME REJECTS:'   TO WS-TOT-LABEL.
+           MOVE WS-BLANK-NAME-COUNT           TO WS-TOT-COUNT.
+           WRITE RPT-LINE FROM WS-TOTAL-LINE.
+
+           MOVE SPACES                       TO WS-TOTAL-LINE.
+           MOVE 'TOTAL NEGATIVE BALANCE REJECTS:'
+                                               TO WS-TOT-LABEL.
+           MOVE WS-NEG-BALANCE-COUNT          TO WS-TOT-COUNT.
+           WRITE RPT-LINE FROM WS-TOTAL-LINE.
+
+           MOVE SPACES                       TO WS-TOTAL-LINE.
+           MOVE 'TOTAL OTHER/UNKNOWN REJECTS:'
+                                               TO WS-TOT-LABEL.
+           MOVE WS-OTHER-REASON-COUNT         TO WS-TOT-COUNT.
+           WRITE RPT-LINE FROM WS-TOTAL-LINE.
+
+           MOVE SPACES                       TO WS-TOTAL-LINE.
+           MOVE 'GRAND TOTAL REJECTS:'        TO WS-TOT-LABEL.
+           MOVE WS-GRAND-TOTAL-COUNT          TO WS-TOT-COUNT.
+           WRITE RPT-LINE FROM WS-TOTAL-LINE.
+
+           CLOSE EXCEPTION-FILE.
+           CLOSE REPORT-FILE.
+
+           GO TO 8000-EXIT.
+
+       8000-EXIT.
+           EXIT.
