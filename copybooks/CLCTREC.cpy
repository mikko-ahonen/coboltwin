@@ -0,0 +1,21 @@
+      *****************************************************************
+      * CLCTREC   - COLLECTIONS EXTRACT RECORD LAYOUT
+      *
+      *    ONE RECORD IS WRITTEN BY CUSTPROC FOR EVERY CUSTOMER_DATA
+      *    ROW THAT GOES FROM SOME OTHER STATUS TO 'INVALID' DURING
+      *    THE CURRENT RUN (I.E. NEWLY FLAGGED, NOT ALREADY FLAGGED ON
+      *    A PRIOR RUN).  FORMATTED TO MATCH THE COLLECTIONS SYSTEM'S
+      *    EXISTING LOAD JOB SO THE FEED CAN DROP STRAIGHT INTO THEIR
+      *    QUEUE WITHOUT A SEPARATE MANUAL PULL.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  --------------------------------------------
+      *    2026-08-08  JH   INITIAL VERSION.
+      *****************************************************************
+       01  CL-COLLECTIONS-RECORD.
+           05  CL-CUST-ID                  PIC X(10).
+           05  CL-NAME                     PIC X(30).
+           05  CL-BALANCE                  PIC S9(7)V99 COMP-3.
+           05  CL-REASON-CODE              PIC X(04).
+           05  CL-REASON-TEXT              PIC X(20).
