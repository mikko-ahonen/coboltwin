@@ -0,0 +1,20 @@
+      *****************************************************************
+      * EXCPREC   - REJECT EXCEPTION RECORD LAYOUT
+      *
+      *    ONE RECORD IS WRITTEN BY CUSTPROC FOR EVERY CUSTOMER_DATA
+      *    ROW THAT FAILS VALIDATION (WS-STATUS = 'INVALID').  THE
+      *    RECORD CARRIES A SPECIFIC REASON CODE SO THE EXCEPTION
+      *    REPORT (CUSTEXCP) CAN BREAK REJECTS OUT BY CAUSE INSTEAD
+      *    OF LUMPING THEM ALL TOGETHER.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  --------------------------------------------
+      *    2026-08-08  JH   INITIAL VERSION.
+      *****************************************************************
+       01  XR-EXCEPTION-RECORD.
+           05  XR-CUST-ID                  PIC X(10).
+           05  XR-REASON-CODE              PIC X(04).
+               88  XR-REASON-BLANK-NAME        VALUE 'BLNM'.
+               88  XR-REASON-NEG-BALANCE       VALUE 'NEGB'.
+           05  XR-REASON-TEXT              PIC X(20).
