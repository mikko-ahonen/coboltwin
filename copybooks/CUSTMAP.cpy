@@ -0,0 +1,70 @@
+      *****************************************************************
+      * CUSTMAP   - SYMBOLIC MAP FOR THE CINQ CUSTOMER INQUIRY/
+      *             OVERRIDE TRANSACTION (MAPSET CUSTSET, MAP CUSTMAP)
+      *
+      *    ONE SCREEN: OPERATOR KEYS A CUST-ID, CUSTINQ SENDS BACK
+      *    NAME/BALANCE/STATUS/SEGMENT, OPERATOR MAY OVERTYPE STATUS
+      *    AND SEGMENT AND PRESS ENTER AGAIN TO APPLY THE CHANGE.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  --------------------------------------------
+      *    2026-08-08  JH   INITIAL VERSION.
+      *****************************************************************
+       01  CUSTMAPI.
+           05  FILLER                  PIC X(12).
+           05  MIDL                    PIC S9(04) COMP.
+           05  MIDF                    PIC X(01).
+           05  FILLER REDEFINES MIDF.
+               10  MIDA                PIC X(01).
+           05  MIDI                    PIC X(10).
+
+           05  MNAMEL                  PIC S9(04) COMP.
+           05  MNAMEF                  PIC X(01).
+           05  FILLER REDEFINES MNAMEF.
+               10  MNAMEA              PIC X(01).
+           05  MNAMEI                  PIC X(30).
+
+           05  MBALL                   PIC S9(04) COMP.
+           05  MBALF                   PIC X(01).
+           05  FILLER REDEFINES MBALF.
+               10  MBALA               PIC X(01).
+           05  MBALI                   PIC X(12).
+
+           05  MSTATL                  PIC S9(04) COMP.
+           05  MSTATF                  PIC X(01).
+           05  FILLER REDEFINES MSTATF.
+               10  MSTATA              PIC X(01).
+           05  MSTATI                  PIC X(10).
+
+           05  MSEGL                   PIC S9(04) COMP.
+           05  MSEGF                   PIC X(01).
+           05  FILLER REDEFINES MSEGF.
+               10  MSEGA               PIC X(01).
+           05  MSEGI                   PIC X(10).
+
+           05  MMSGL                   PIC S9(04) COMP.
+           05  MMSGF                   PIC X(01).
+           05  FILLER REDEFINES MMSGF.
+               10  MMSGA               PIC X(01).
+           05  MMSGI                   PIC X(40).
+
+       01  CUSTMAPO REDEFINES CUSTMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(03).
+           05  MIDO                    PIC X(10).
+
+           05  FILLER                  PIC X(03).
+           05  MNAMEO                  PIC X(30).
+
+           05  FILLER                  PIC X(03).
+           05  MBALO                   PIC X(12).
+
+           05  FILLER                  PIC X(03).
+           05  MSTATO                  PIC X(10).
+
+           05  FILLER                  PIC X(03).
+           05  MSEGO                   PIC X(10).
+
+           05  FILLER                  PIC X(03).
+           05  MMSGO                   PIC X(40).
