@@ -0,0 +1,40 @@
+      *****************************************************************
+      * RECONREC  - CONTROL-TOTALS / RECONCILIATION RECORD LAYOUT
+      *
+      *    SHARED BETWEEN CUSTPROC AND CUSTRECN.  CUSTPROC APPENDS ONE
+      *    'PROC' RECORD AT END OF RUN WITH THE COUNTS IT ACTUALLY
+      *    FETCHED/UPDATED.  CUSTRECN APPENDS A 'PRE' RECORD BEFORE
+      *    CUSTPROC RUNS AND A 'POST' RECORD AFTER, BOTH TAKEN DIRECTLY
+      *    FROM CUSTOMER_DATA, SO A MISMATCH BETWEEN WHAT CUSTPROC
+      *    THOUGHT IT DID AND WHAT ACTUALLY LANDED IN THE TABLE CAN BE
+      *    DETECTED INSTEAD OF GOING UNNOTICED.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  --------------------------------------------
+      *    2026-08-08  JH   INITIAL VERSION.
+      *    2026-08-08  JH   ADDED TR-DLI-SKIP-COUNT AND TR-UPDATE-FAILED-
+      *                     COUNT SO CUSTRECN CAN RECONCILE TR-UPDATE-
+      *                     COUNT AGAINST TR-FETCH-COUNT NET OF ROWS THAT
+      *                     WERE LEGITIMATELY NOT UPDATED, RATHER THAN
+      *                     ASSUMING EVERY FETCHED ROW WAS UPDATED.  ADDED
+      *                     TR-RUN-MODE SO CUSTRECN CAN SKIP THE UPDATE-
+      *                     COVERAGE CHECK ENTIRELY WHEN THE PROC RECORD
+      *                     CAME FROM A REPORT-ONLY RUN, WHICH BY DESIGN
+      *                     NEVER UPDATES CUSTOMER_DATA.
+      *****************************************************************
+       01  TR-CONTROL-TOTALS.
+           05  TR-RUN-PHASE                PIC X(04).
+               88  TR-PHASE-PRE                VALUE 'PRE '.
+               88  TR-PHASE-PROC               VALUE 'PROC'.
+               88  TR-PHASE-POST               VALUE 'POST'.
+           05  TR-ROW-COUNT                PIC 9(09)      COMP.
+           05  TR-TOTAL-BALANCE            PIC S9(09)V99  COMP-3.
+           05  TR-FETCH-COUNT              PIC 9(09)      COMP.
+           05  TR-UPDATE-COUNT             PIC 9(09)      COMP.
+           05  TR-VALID-COUNT              PIC 9(09)      COMP.
+           05  TR-INVALID-COUNT            PIC 9(09)      COMP.
+           05  TR-RUN-TIMESTAMP            PIC X(26).
+           05  TR-DLI-SKIP-COUNT           PIC 9(09)      COMP.
+           05  TR-UPDATE-FAILED-COUNT      PIC 9(09)      COMP.
+           05  TR-RUN-MODE                 PIC X(11).
